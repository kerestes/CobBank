@@ -0,0 +1,28 @@
+      *****************************************************************
+      * Copybook:        CLIENTCP
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 11/06/24  KERESTES      CLIENT_INFO layout, pulled out of
+      *                         NCLIENT so GCLIENT/MCLIENT/DCLIENT can
+      *                         share the same host-variable layout.
+      *****************************************************************
+       01  CLIENT_INFO.
+         02  ADRESSE.
+           03 ADRESSE_ID           PIC 9(9).
+           03 VILLE                PIC X(50).
+           03 NUM                  PIC S9(5).
+           03 ADRESSE_NOM          PIC X(100).
+           03 CODE_POSTAL          PIC S9(7).
+           03 PAYS                 PIC X(50).
+
+         02  CLIENT.
+           03 CLIENT_ID            PIC 9(9).
+           03 NOM                  PIC X(100).
+           03 PRENOM               PIC X(50).
+           03 MAIL                 PIC X(200).
+           03 TELEPHONE            PIC X(20).
+           03 N_IDENTITE           PIC X(20).
+           03 P_ADRESSE_ID         PIC 9(9).
