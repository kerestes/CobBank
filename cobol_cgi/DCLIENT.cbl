@@ -0,0 +1,329 @@
+      *****************************************************************
+      * Program name:    DCLIENT
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 15/06/24  KERESTES      Created so a client can be retired
+      *                         (soft-delete) with an audit trail
+      *                         instead of a hard DELETE with nothing
+      *                         to show a customer who disputes it.
+      * 25/06/24  KERESTES      1070-SEND-RESPONSE now emits a real
+      *                         JSON object with a field-level error
+      *                         tag instead of hand-concatenated,
+      *                         invalid JSON.
+      * 27/06/24  KERESTES      Added an optional BRANCH_CODE to the
+      *                         request; 1031-ROUTE-BRANCH switches the
+      *                         connection's search_path to that
+      *                         branch's schema once connected.
+      * 30/06/24  KERESTES      1000-JSON-STRING now checks
+      *                         CONTENT_LENGTH and loop-reads WEBINPUT
+      *                         until the whole body is in, instead of
+      *                         quietly handing PARSEJ whatever fit in
+      *                         one 2048-byte chunk. Oversized bodies
+      *                         now get a clean 413 instead of a
+      *                         silently truncated (and likely
+      *                         unparseable) JSON string.
+      * 30/06/24  KERESTES      1060-CLOSE-DB now only DISCONNECTs when
+      *                         DB-IS-CONNECTED, and 1070-SEND-RESPONSE
+      *                         calls it unconditionally instead of
+      *                         only on the error branch, matching
+      *                         NCLIENT -- a validation failure ahead of
+      *                         1030-DB-CONNECT was routing into an
+      *                         unguarded DISCONNECT ALL with nothing
+      *                         connected, and a successful DELETE was
+      *                         leaving its connection open. Also trims
+      *                         RESPONSE-FIELD/SQL-ERROR before
+      *                         embedding them in the JSON error
+      *                         object.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 DCLIENT.
+       AUTHOR.                     ALEXANDRE KERESTES.
+       DATE-WRITTEN.               2024-06-15.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WEBINPUT ASSIGN TO KEYBOARD
+	         FILE STATUS IS POST-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------
+
+       FILE SECTION.
+
+       FD  WEBINPUT.
+       01  POSTCHUNK PIC X(2048).
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+
+           COPY JSONCPYBK.
+
+      *****************************************************************
+      *                  HTTP VARIABLES
+      *****************************************************************
+
+       01  REQ_METHOD           PIC X(4).
+       77  NEWLINE              PIC X VALUE x"0a".
+
+      *****************************************************************
+      *                    POST BODY VARIABLES
+      *****************************************************************
+
+       01  POST-STATUS          PIC 99.
+           88 OK                VALUE 00.
+           88 END-OF-POST       VALUE 10.
+       01  JSON-STRING          PIC X(8192).
+       01  CONTENT-LENGTH       PIC 9(7) VALUE ZERO.
+       01  BYTES-READ-SO-FAR    PIC 9(7) VALUE ZERO.
+       01  JSON-STRING-POINTER  PIC 9(7) VALUE 1.
+       77  MAX-POST-BYTES       PIC 9(7) VALUE 8192.
+
+      *----------------------------------------------------------------
+      *                        SQL DECLARATION
+      *----------------------------------------------------------------
+
+       01  SQL-ERROR               PIC X(80) VALUE SPACES.
+       01  RESPONSE-FIELD          PIC X(20) VALUE SPACES.
+       01  DB-CONNECTED-SWITCH     PIC X VALUE "N".
+           88 DB-IS-CONNECTED      VALUE "Y" FALSE "N".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  BRANCH_CODE             PIC  X(6)  VALUE SPACE.
+       01  BRANCH_SCHEMA           PIC  X(30) VALUE SPACE.
+
+           COPY CLIENTCP.
+           COPY CLIAUDCP.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           ACCEPT
+             REQ_METHOD FROM ENVIRONMENT "REQUEST_METHOD"
+           END-ACCEPT.
+
+           IF REQ_METHOD NOT EQUAL "POST"
+              DISPLAY "STATUS: 405 METHOD NOT ALLOWED"
+              GOBACK
+           END-IF
+
+           PERFORM 1000-JSON-STRING
+           PERFORM 1010-EXTRAIT-JSON
+           PERFORM 1020-PREPARE-SQL-VAR
+           PERFORM 1030-DB-CONNECT
+           PERFORM 1031-ROUTE-BRANCH
+           PERFORM 1035-LOAD-BEFORE-VALUES
+           PERFORM 1045-WRITE-AUDIT
+           PERFORM 1050-DEACTIVATE-CLIENT
+           PERFORM 1060-CLOSE-DB
+           PERFORM 1070-SEND-RESPONSE
+
+           GOBACK.
+
+      ******************************************************************
+       1000-JSON-STRING.
+      ******************************************************************
+      *    Reads the whole POST body, not just the first chunk. A
+      *    CONTENT_LENGTH bigger than one POSTCHUNK used to get quietly
+      *    cut off here and handed to PARSEJ half-formed; now we loop
+      *    until we've read it all, or reject it outright if it's
+      *    bigger than MAX-POST-BYTES can hold.
+           OPEN INPUT WEBINPUT
+           IF NOT OK
+              DISPLAY "STATUS: 500 INTERNAL SERVER ERROR"
+              GOBACK
+           END-IF
+
+           ACCEPT CONTENT-LENGTH FROM ENVIRONMENT "CONTENT_LENGTH"
+           IF CONTENT-LENGTH EQUAL ZERO
+              MOVE LENGTH OF POSTCHUNK TO CONTENT-LENGTH
+           END-IF
+
+           IF CONTENT-LENGTH > MAX-POST-BYTES
+              CLOSE WEBINPUT
+              MOVE "STATUS: 413 PAYLOAD TOO LARGE - REQUEST BODY"
+                    TO SQL-ERROR
+              MOVE "content_length" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF
+
+           MOVE SPACES TO JSON-STRING
+           MOVE 1 TO JSON-STRING-POINTER
+           MOVE ZERO TO BYTES-READ-SO-FAR
+
+           PERFORM 1001-READ-POST-CHUNK
+              UNTIL BYTES-READ-SO-FAR >= CONTENT-LENGTH
+                 OR END-OF-POST
+
+           CLOSE WEBINPUT.
+
+      ******************************************************************
+       1001-READ-POST-CHUNK.
+      ******************************************************************
+           READ WEBINPUT
+           IF OK
+              STRING POSTCHUNK DELIMITED BY SIZE
+                    INTO JSON-STRING WITH POINTER JSON-STRING-POINTER
+              ADD LENGTH OF POSTCHUNK TO BYTES-READ-SO-FAR
+           END-IF.
+
+      ******************************************************************
+       1010-EXTRAIT-JSON.
+      ******************************************************************
+           CALL "PARSEJ" USING BY REFERENCE JSON-CP-STRING JSON-STRING.
+
+      ******************************************************************
+       1020-PREPARE-SQL-VAR.
+      ******************************************************************
+           MOVE ITEM-INT-VALUE(1 1) TO CLIENT_ID
+           MOVE ITEM-STRING-VALUE(1 1) TO BRANCH_CODE.
+
+      ******************************************************************
+       1030-DB-CONNECT.
+      ******************************************************************
+
+           ACCEPT DBNAME FROM ENVIRONMENT "DB_DATABASE"
+           ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+           ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - CONNECTION"
+                                                        TO SQL-ERROR
+              MOVE "connection" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           ELSE
+              SET DB-IS-CONNECTED TO TRUE
+           END-IF.
+
+      ******************************************************************
+       1031-ROUTE-BRANCH.
+      ******************************************************************
+      *    BRANCH_CODE is optional -- a request that doesn't name one
+      *    stays on the connection's default search_path.
+           IF BRANCH_CODE NOT EQUAL SPACES
+              EXEC SQL
+                 SELECT branch_schema INTO :BRANCH_SCHEMA FROM branch
+                       WHERE branch_code = :BRANCH_CODE
+              END-EXEC
+
+              IF SQLCODE EQUAL ZERO
+                 EXEC SQL
+                    SET search_path TO :BRANCH_SCHEMA
+                 END-EXEC
+              ELSE
+                 MOVE "STATUS: 400 BAD REQUEST - UNKNOWN BRANCH_CODE"
+                                                        TO SQL-ERROR
+                 MOVE "branch_code" TO RESPONSE-FIELD
+                 PERFORM 1070-SEND-RESPONSE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+       1035-LOAD-BEFORE-VALUES.
+      ******************************************************************
+           EXEC SQL
+              SELECT nom, prenom, mail, telephone, n_identite,
+                    principal_adresse_id
+                    INTO :BEFORE-NOM, :BEFORE-PRENOM, :BEFORE-MAIL,
+                    :BEFORE-TELEPHONE, :BEFORE-N-IDENTITE,
+                    :BEFORE-P-ADRESSE-ID
+                    FROM client WHERE client_id = :CLIENT_ID
+                    AND actif = "Y"
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              MOVE "STATUS: 404 NOT FOUND - UNKNOWN OR INACTIVE CLIENT"
+                                                        TO SQL-ERROR
+              MOVE "client_id" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF.
+
+      ******************************************************************
+       1045-WRITE-AUDIT.
+      ******************************************************************
+           MOVE "DELETE" TO AUDIT-ACTION
+
+           EXEC SQL
+              INSERT INTO client_audit (client_id, action,
+                    nom_avant, nom_apres, prenom_avant, prenom_apres,
+                    mail_avant, mail_apres,
+                    telephone_avant, telephone_apres,
+                    n_identite_avant, n_identite_apres,
+                    p_adresse_id_avant, p_adresse_id_apres)
+                    VALUES (:CLIENT_ID, :AUDIT-ACTION,
+                    :BEFORE-NOM, :BEFORE-NOM,
+                    :BEFORE-PRENOM, :BEFORE-PRENOM,
+                    :BEFORE-MAIL, :BEFORE-MAIL,
+                    :BEFORE-TELEPHONE, :BEFORE-TELEPHONE,
+                    :BEFORE-N-IDENTITE, :BEFORE-N-IDENTITE,
+                    :BEFORE-P-ADRESSE-ID, :BEFORE-P-ADRESSE-ID)
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - AUDIT"
+                                                        TO SQL-ERROR
+              MOVE "client" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF.
+
+      ******************************************************************
+       1050-DEACTIVATE-CLIENT.
+      ******************************************************************
+           EXEC SQL
+              UPDATE client SET actif = "N"
+                    WHERE client_id = :CLIENT_ID
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - DEACTIVATE"
+                                                        TO SQL-ERROR
+              MOVE "client" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           ELSE
+              EXEC SQL COMMIT WORK END-EXEC
+           END-IF.
+
+      ******************************************************************
+       1060-CLOSE-DB.
+      ******************************************************************
+
+           IF DB-IS-CONNECTED
+              EXEC SQL
+                  DISCONNECT ALL
+              END-EXEC
+              SET DB-IS-CONNECTED TO FALSE
+           END-IF.
+
+      ******************************************************************
+       1070-SEND-RESPONSE.
+      ******************************************************************
+
+           IF SQL-ERROR NOT EQUAL SPACES
+              DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
+              DISPLAY '{"status": "error", "field": "'
+                      FUNCTION TRIM(RESPONSE-FIELD)
+                      '", "reason": "'
+                      FUNCTION TRIM(SQL-ERROR)
+                      '"}'
+           ELSE
+              DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
+              DISPLAY '{"status": "success"}'
+           END-IF
+           PERFORM 1060-CLOSE-DB
+           GOBACK.
