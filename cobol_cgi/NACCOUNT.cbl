@@ -0,0 +1,377 @@
+      *****************************************************************
+      * Program name:    NACCOUNT
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 16/06/24  KERESTES      Created so a checking or savings
+      *                         account can be opened against a client
+      *                         already onboarded through NCLIENT.
+      * 27/06/24  KERESTES      Added an optional BRANCH_CODE to the
+      *                         request; 1031-ROUTE-BRANCH switches the
+      *                         connection's search_path to that
+      *                         branch's schema once connected.
+      * 30/06/24  KERESTES      1000-JSON-STRING now checks
+      *                         CONTENT_LENGTH and loop-reads WEBINPUT
+      *                         until the whole body is in, instead of
+      *                         quietly handing PARSEJ whatever fit in
+      *                         one 2048-byte chunk. Oversized bodies
+      *                         now get a clean 413 instead of a
+      *                         silently truncated (and likely
+      *                         unparseable) JSON string.
+      * 30/06/24  KERESTES      Account opening now takes an optional
+      *                         RATE off the request instead of always
+      *                         posting a zero interest rate -- left
+      *                         unset, an account still opens at 0.
+      * 30/06/24  KERESTES      1060-CLOSE-DB now only DISCONNECTs when
+      *                         DB-IS-CONNECTED -- a validation failure
+      *                         ahead of 1030-DB-CONNECT was routing
+      *                         through 1070-SEND-RESPONSE into
+      *                         1060-CLOSE-DB with no connection ever
+      *                         opened.
+      * 30/06/24  KERESTES      1070-SEND-RESPONSE now closes the
+      *                         connection on every path, not just the
+      *                         error branch; trims RESPONSE-FIELD/
+      *                         SQL-ERROR before embedding them in the
+      *                         JSON error object; and echoes
+      *                         ACCOUNT_ID through a zero-suppressed
+      *                         ACCOUNT-ID-ED instead of the raw
+      *                         PIC 9(9) host variable, which DISPLAYed
+      *                         zero-padded and was not valid JSON.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 NACCOUNT.
+       AUTHOR.                     ALEXANDRE KERESTES.
+       DATE-WRITTEN.               2024-06-16.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WEBINPUT ASSIGN TO KEYBOARD
+	         FILE STATUS IS POST-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------
+
+       FILE SECTION.
+
+       FD  WEBINPUT.
+       01  POSTCHUNK PIC X(2048).
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+
+           COPY JSONCPYBK.
+
+      *****************************************************************
+      *                  HTTP VARIABLES
+      *****************************************************************
+
+       01  REQ_METHOD           PIC X(4).
+       77  NEWLINE              PIC X VALUE x"0a".
+
+      *****************************************************************
+      *                    POST BODY VARIABLES
+      *****************************************************************
+
+       01  POST-STATUS          PIC 99.
+           88 OK                VALUE 00.
+           88 END-OF-POST       VALUE 10.
+       01  JSON-STRING          PIC X(8192).
+       01  CONTENT-LENGTH       PIC 9(7) VALUE ZERO.
+       01  BYTES-READ-SO-FAR    PIC 9(7) VALUE ZERO.
+       01  JSON-STRING-POINTER  PIC 9(7) VALUE 1.
+       77  MAX-POST-BYTES       PIC 9(7) VALUE 8192.
+
+      *****************************************************************
+      *              FIELD FORMAT VALIDATION VARIABLES
+      *****************************************************************
+
+       01  FIELD-VALID-SWITCH   PIC X VALUE "Y".
+           88 FIELDS-VALID      VALUE "Y".
+
+       01  DB-CONNECTED-SWITCH  PIC X VALUE "N".
+           88 DB-IS-CONNECTED   VALUE "Y" FALSE "N".
+
+       01  ACCOUNT-ID-ED        PIC Z(8)9.
+
+       77  MAX-ACCOUNT-RATE     PIC S9(3)V9(5) VALUE 1.00000.
+
+      *----------------------------------------------------------------
+      *                        SQL DECLARATION
+      *----------------------------------------------------------------
+
+       01  SQL-ERROR               PIC X(80) VALUE SPACES.
+       01  RESPONSE-FIELD          PIC X(20) VALUE SPACES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  BRANCH_CODE             PIC  X(6)  VALUE SPACE.
+       01  BRANCH_SCHEMA           PIC  X(30) VALUE SPACE.
+
+           COPY ACCTCP.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           ACCEPT
+             REQ_METHOD FROM ENVIRONMENT "REQUEST_METHOD"
+           END-ACCEPT.
+
+           IF REQ_METHOD NOT EQUAL "POST"
+              DISPLAY "STATUS: 405 METHOD NOT ALLOWED"
+              GOBACK
+           END-IF
+
+           PERFORM 1000-JSON-STRING
+           PERFORM 1010-EXTRAIT-JSON
+           PERFORM 1020-PREPARE-SQL-VAR
+           PERFORM 1025-VALIDATE-FIELDS
+
+           IF NOT FIELDS-VALID
+              PERFORM 1070-SEND-RESPONSE
+           END-IF
+
+           PERFORM 1030-DB-CONNECT
+           PERFORM 1031-ROUTE-BRANCH
+           PERFORM 1035-VERIFY-CLIENT
+           PERFORM 1040-OPEN-ACCOUNT
+           PERFORM 1060-CLOSE-DB
+           PERFORM 1070-SEND-RESPONSE
+
+           GOBACK.
+
+      ******************************************************************
+       1000-JSON-STRING.
+      ******************************************************************
+      *    Reads the whole POST body, not just the first chunk. A
+      *    CONTENT_LENGTH bigger than one POSTCHUNK used to get quietly
+      *    cut off here and handed to PARSEJ half-formed; now we loop
+      *    until we've read it all, or reject it outright if it's
+      *    bigger than MAX-POST-BYTES can hold.
+           OPEN INPUT WEBINPUT
+           IF NOT OK
+              DISPLAY "STATUS: 500 INTERNAL SERVER ERROR"
+              GOBACK
+           END-IF
+
+           ACCEPT CONTENT-LENGTH FROM ENVIRONMENT "CONTENT_LENGTH"
+           IF CONTENT-LENGTH EQUAL ZERO
+              MOVE LENGTH OF POSTCHUNK TO CONTENT-LENGTH
+           END-IF
+
+           IF CONTENT-LENGTH > MAX-POST-BYTES
+              CLOSE WEBINPUT
+              MOVE "STATUS: 413 PAYLOAD TOO LARGE - REQUEST BODY"
+                    TO SQL-ERROR
+              MOVE "content_length" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF
+
+           MOVE SPACES TO JSON-STRING
+           MOVE 1 TO JSON-STRING-POINTER
+           MOVE ZERO TO BYTES-READ-SO-FAR
+
+           PERFORM 1001-READ-POST-CHUNK
+              UNTIL BYTES-READ-SO-FAR >= CONTENT-LENGTH
+                 OR END-OF-POST
+
+           CLOSE WEBINPUT.
+
+      ******************************************************************
+       1001-READ-POST-CHUNK.
+      ******************************************************************
+           READ WEBINPUT
+           IF OK
+              STRING POSTCHUNK DELIMITED BY SIZE
+                    INTO JSON-STRING WITH POINTER JSON-STRING-POINTER
+              ADD LENGTH OF POSTCHUNK TO BYTES-READ-SO-FAR
+           END-IF.
+
+      ******************************************************************
+       1010-EXTRAIT-JSON.
+      ******************************************************************
+           CALL "PARSEJ" USING BY REFERENCE JSON-CP-STRING JSON-STRING.
+
+      ******************************************************************
+       1020-PREPARE-SQL-VAR.
+      ******************************************************************
+           MOVE ITEM-INT-VALUE(1 1) TO ACCOUNT_CLIENT_ID
+           MOVE ITEM-STRING-VALUE(1 1) TO ACCOUNT_TYPE
+           MOVE ITEM-STRING-VALUE(1 2) TO ACCOUNT_CURRENCY
+           MOVE ITEM-STRING-VALUE(1 3) TO BRANCH_CODE
+           MOVE ZERO TO ACCOUNT_BALANCE
+           MOVE "OPEN" TO ACCOUNT_STATUS
+      *    RATE is the first decimal number in the request's "account"
+      *    object -- left out entirely, ITEM-LONG-VALUE stays zero and
+      *    the account opens at 0, same as before this field existed.
+           MOVE ITEM-LONG-VALUE(1 1) TO ACCOUNT_RATE.
+
+      ******************************************************************
+       1025-VALIDATE-FIELDS.
+      ******************************************************************
+           SET FIELDS-VALID TO TRUE
+
+           IF NOT ACCOUNT-IS-CHECKING AND NOT ACCOUNT-IS-SAVINGS
+              MOVE "INVALID ACCOUNT_TYPE - USE CHECKING OR SAVINGS"
+                                                        TO SQL-ERROR
+              MOVE "account_type" TO RESPONSE-FIELD
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF
+
+           IF FIELDS-VALID AND ACCOUNT_CURRENCY EQUAL SPACES
+              MOVE "INVALID CURRENCY" TO SQL-ERROR
+              MOVE "currency" TO RESPONSE-FIELD
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF
+
+           IF FIELDS-VALID AND
+              (ACCOUNT_RATE < ZERO OR ACCOUNT_RATE > MAX-ACCOUNT-RATE)
+              MOVE "INVALID RATE - MUST BE BETWEEN 0 AND 1"
+                                                        TO SQL-ERROR
+              MOVE "rate" TO RESPONSE-FIELD
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF.
+
+      ******************************************************************
+       1030-DB-CONNECT.
+      ******************************************************************
+
+           ACCEPT DBNAME FROM ENVIRONMENT "DB_DATABASE"
+           ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+           ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - CONNECTION"
+                                                        TO SQL-ERROR
+              MOVE "connection" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           ELSE
+              SET DB-IS-CONNECTED TO TRUE
+           END-IF.
+
+      ******************************************************************
+       1031-ROUTE-BRANCH.
+      ******************************************************************
+      *    BRANCH_CODE is optional -- a request that doesn't name one
+      *    stays on the connection's default search_path.
+           IF BRANCH_CODE NOT EQUAL SPACES
+              EXEC SQL
+                 SELECT branch_schema INTO :BRANCH_SCHEMA FROM branch
+                       WHERE branch_code = :BRANCH_CODE
+              END-EXEC
+
+              IF SQLCODE EQUAL ZERO
+                 EXEC SQL
+                    SET search_path TO :BRANCH_SCHEMA
+                 END-EXEC
+              ELSE
+                 MOVE "STATUS: 400 BAD REQUEST - UNKNOWN BRANCH_CODE"
+                                                        TO SQL-ERROR
+                 MOVE "branch_code" TO RESPONSE-FIELD
+                 PERFORM 1070-SEND-RESPONSE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+       1035-VERIFY-CLIENT.
+      ******************************************************************
+           EXEC SQL
+              SELECT client_id INTO :ACCOUNT_CLIENT_ID FROM client
+                    WHERE client_id = :ACCOUNT_CLIENT_ID
+                    AND actif = "Y"
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              MOVE "STATUS: 404 NOT FOUND - UNKNOWN OR INACTIVE CLIENT"
+                                                        TO SQL-ERROR
+              MOVE "client_id" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF.
+
+      ******************************************************************
+       1040-OPEN-ACCOUNT.
+      ******************************************************************
+           ACCEPT ACCOUNT_OPEN_DATE FROM DATE YYYYMMDD
+
+           EXEC SQL
+              INSERT INTO account (client_id, account_type, currency,
+                    open_date, status, rate, balance)
+                    VALUES (:ACCOUNT_CLIENT_ID, :ACCOUNT_TYPE,
+                    :ACCOUNT_CURRENCY, :ACCOUNT_OPEN_DATE,
+                    :ACCOUNT_STATUS, :ACCOUNT_RATE, :ACCOUNT_BALANCE)
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - INSERT ACCOUNT"
+                                                        TO SQL-ERROR
+              MOVE "account" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF
+
+           EXEC SQL
+              SELECT lastval() INTO :ACCOUNT_ID
+           END-EXEC
+
+           MOVE SPACES TO ACCOUNT_NUMBER
+           STRING "AC" ACCOUNT_ID DELIMITED BY SIZE
+                 INTO ACCOUNT_NUMBER
+
+           EXEC SQL
+              UPDATE account SET account_number = :ACCOUNT_NUMBER
+                    WHERE account_id = :ACCOUNT_ID
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - ACCOUNT NUMBER"
+                                                        TO SQL-ERROR
+              MOVE "account" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           ELSE
+              EXEC SQL COMMIT WORK END-EXEC
+           END-IF.
+
+      ******************************************************************
+       1060-CLOSE-DB.
+      ******************************************************************
+
+           IF DB-IS-CONNECTED
+              EXEC SQL
+                  DISCONNECT ALL
+              END-EXEC
+              SET DB-IS-CONNECTED TO FALSE
+           END-IF.
+
+      ******************************************************************
+       1070-SEND-RESPONSE.
+      ******************************************************************
+
+           IF SQL-ERROR NOT EQUAL SPACES
+              DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
+              DISPLAY '{"status": "error", "field": "'
+                      FUNCTION TRIM(RESPONSE-FIELD)
+                      '", "reason": "'
+                      FUNCTION TRIM(SQL-ERROR)
+                      '"}'
+           ELSE
+              MOVE ACCOUNT_ID TO ACCOUNT-ID-ED
+              DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
+              DISPLAY '{"status": "success", "account_id": '
+                     ACCOUNT-ID-ED
+                     ', "account_number": "' ACCOUNT_NUMBER '"}'
+           END-IF
+           PERFORM 1060-CLOSE-DB
+           GOBACK.
