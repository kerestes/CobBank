@@ -0,0 +1,406 @@
+      *****************************************************************
+      * Program name:    BSTATEMENT
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 19/06/24  KERESTES      Created as the monthly batch job that
+      *                         writes one account statement per
+      *                         account -- client NOM/PRENOM/ADRESSE
+      *                         joined the same way 1040-VERIFY-ADRESSE
+      *                         joins today, ledger entries for the
+      *                         month listed the way NMOVEMENT posts
+      *                         them.
+      * 30/06/24  KERESTES      2100-LOOKUP-CLIENT was joining on a
+      *                         column that doesn't exist
+      *                         (c.p_adresse_id) -- fixed to
+      *                         c.principal_adresse_id, the column
+      *                         every other program joins on. Also
+      *                         blanked all seven looked-up fields on
+      *                         a failed lookup instead of just
+      *                         NOM/PRENOM, so a statement can't print
+      *                         one account's address under another
+      *                         account's client after a lookup fails
+      *                         (these are shared WORKING-STORAGE
+      *                         fields, reused across the account
+      *                         loop).
+      * 30/06/24  KERESTES      Dropped the WS- prefix off the three
+      *                         edited-amount fields -- nothing else in
+      *                         this shop's programs prefixes a data
+      *                         name that way.
+      * 30/06/24  KERESTES      1010-SET-PERIOD now covers the prior
+      *                         calendar month in full (1st through its
+      *                         last day, via the new 1011-SET-LAST-DAY)
+      *                         instead of the current month to date --
+      *                         a run near the 1st of the month was
+      *                         reporting almost no activity instead of
+      *                         the month that had just closed. Widened
+      *                         STMT-LINE to X(220) -- the client name
+      *                         line and the client address line can
+      *                         both run past the old X(132) and were
+      *                         silently truncating.
+      *
+      * Run monthly from cron/JCL, no CGI input -- DBNAME/USERNAME/
+      * PASSWD come from the environment the same way every other
+      * program in this system picks them up. Output is a print-ready
+      * line-sequential file, one statement per account.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 BSTATEMENT.
+       AUTHOR.                     ALEXANDRE KERESTES.
+       DATE-WRITTEN.               2024-06-19.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATEMENT-OUTPUT ASSIGN TO STMTOUT
+                 ORGANIZATION LINE SEQUENTIAL.
+      *****************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------
+
+       FILE SECTION.
+
+       FD  STATEMENT-OUTPUT.
+       01  STMT-LINE                 PIC X(220).
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-DONE-SWITCH      PIC X VALUE "N".
+           88 END-OF-ACCOUNTS        VALUE "Y".
+
+       01  LEDGER-DONE-SWITCH        PIC X VALUE "N".
+           88 END-OF-LEDGER          VALUE "Y".
+
+       01  STATEMENTS-WRITTEN        PIC 9(7) VALUE ZERO.
+
+       01  CURRENT-DATE-WS           PIC 9(8).
+       01  PERIOD-START              PIC 9(14).
+       01  PERIOD-END                PIC 9(14).
+
+       01  STMT-YYYY                 PIC 9(4).
+       01  STMT-MM                   PIC 9(2).
+       01  STMT-LAST-DAY             PIC 9(2).
+       01  LEAP-QUOTIENT-WS          PIC 9(4).
+       01  LEAP-REM-4                PIC 9(4).
+       01  LEAP-REM-100              PIC 9(4).
+       01  LEAP-REM-400              PIC 9(4).
+
+       01  LEDGER-LINE-COUNT         PIC 9(5).
+
+      *****************************************************************
+      *                    PRINT-LINE WORK AREAS
+      *****************************************************************
+
+       01  LEDGER-AMOUNT-ED       PIC -(11)9.99.
+       01  LEDGER-BALANCE-ED      PIC -(11)9.99.
+       01  ACCOUNT-BALANCE-ED     PIC -(11)9.99.
+
+      *----------------------------------------------------------------
+      *                        SQL DECLARATION
+      *----------------------------------------------------------------
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+           COPY ACCTCP.
+           COPY CLIENTCP.
+           COPY LEDGERCP.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+          DECLARE ACCOUNT_CURSOR CURSOR FOR
+             SELECT account_id, account_number, client_id, balance
+                   FROM account WHERE status = "OPEN"
+       END-EXEC.
+
+       EXEC SQL
+          DECLARE LEDGER_CURSOR CURSOR FOR
+             SELECT ledger_id, amount, direction, balance,
+                   ledger_timestamp, reference FROM ledger
+                   WHERE account_id = :ACCOUNT_ID
+                   AND ledger_timestamp BETWEEN :PERIOD-START
+                   AND :PERIOD-END
+                   ORDER BY ledger_id
+       END-EXEC.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DB-CONNECT
+           PERFORM 1010-SET-PERIOD
+           PERFORM 1020-OPEN-OUTPUT
+           PERFORM 2000-OPEN-ACCOUNT-CURSOR
+           PERFORM 2010-FETCH-ACCOUNT
+           PERFORM 2020-PROCESS-ACCOUNT-LOOP UNTIL END-OF-ACCOUNTS
+           PERFORM 2030-CLOSE-ACCOUNT-CURSOR
+           PERFORM 9800-CLOSE-OUTPUT
+           PERFORM 9900-CLOSE-DB
+
+           GOBACK.
+
+      ******************************************************************
+       1000-DB-CONNECT.
+      ******************************************************************
+
+           ACCEPT DBNAME FROM ENVIRONMENT "DB_DATABASE"
+           ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+           ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              DISPLAY "BSTATEMENT - UNABLE TO CONNECT TO DATABASE"
+              GOBACK
+           END-IF.
+
+      ******************************************************************
+       1010-SET-PERIOD.
+      ******************************************************************
+      *    A statement run on or near the 1st of the month (normal
+      *    cron timing) needs last month's complete activity, not this
+      *    month's few hours of it -- PERIOD-START/PERIOD-END cover the
+      *    prior calendar month in full, from its 1st at 00:00:00
+      *    through its last day at 23:59:59.
+
+           ACCEPT CURRENT-DATE-WS FROM DATE YYYYMMDD
+
+           MOVE CURRENT-DATE-WS(1:4) TO STMT-YYYY
+           MOVE CURRENT-DATE-WS(5:2) TO STMT-MM
+
+           IF STMT-MM EQUAL 1
+              MOVE 12 TO STMT-MM
+              SUBTRACT 1 FROM STMT-YYYY
+           ELSE
+              SUBTRACT 1 FROM STMT-MM
+           END-IF
+
+           PERFORM 1011-SET-LAST-DAY
+
+           STRING STMT-YYYY STMT-MM "01000000"
+                 DELIMITED BY SIZE INTO PERIOD-START
+
+           STRING STMT-YYYY STMT-MM STMT-LAST-DAY "235959"
+                 DELIMITED BY SIZE INTO PERIOD-END.
+
+      ******************************************************************
+       1011-SET-LAST-DAY.
+      ******************************************************************
+
+           EVALUATE STMT-MM
+              WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                 MOVE 31 TO STMT-LAST-DAY
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO STMT-LAST-DAY
+              WHEN OTHER
+                 DIVIDE STMT-YYYY BY 4
+                       GIVING LEAP-QUOTIENT-WS REMAINDER LEAP-REM-4
+                 DIVIDE STMT-YYYY BY 100
+                       GIVING LEAP-QUOTIENT-WS REMAINDER LEAP-REM-100
+                 DIVIDE STMT-YYYY BY 400
+                       GIVING LEAP-QUOTIENT-WS REMAINDER LEAP-REM-400
+                 IF LEAP-REM-400 EQUAL ZERO
+                    MOVE 29 TO STMT-LAST-DAY
+                 ELSE IF LEAP-REM-100 EQUAL ZERO
+                    MOVE 28 TO STMT-LAST-DAY
+                 ELSE IF LEAP-REM-4 EQUAL ZERO
+                    MOVE 29 TO STMT-LAST-DAY
+                 ELSE
+                    MOVE 28 TO STMT-LAST-DAY
+                 END-IF
+           END-EVALUATE.
+
+      ******************************************************************
+       1020-OPEN-OUTPUT.
+      ******************************************************************
+
+           OPEN OUTPUT STATEMENT-OUTPUT.
+
+      ******************************************************************
+       2000-OPEN-ACCOUNT-CURSOR.
+      ******************************************************************
+
+           EXEC SQL
+              OPEN ACCOUNT_CURSOR
+           END-EXEC.
+
+      ******************************************************************
+       2010-FETCH-ACCOUNT.
+      ******************************************************************
+
+           EXEC SQL
+              FETCH ACCOUNT_CURSOR
+                    INTO :ACCOUNT_ID, :ACCOUNT_NUMBER,
+                    :ACCOUNT_CLIENT_ID, :ACCOUNT_BALANCE
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+              SET END-OF-ACCOUNTS TO TRUE
+           END-IF.
+
+      ******************************************************************
+       2020-PROCESS-ACCOUNT-LOOP.
+      ******************************************************************
+
+           PERFORM 2100-LOOKUP-CLIENT
+           PERFORM 2200-WRITE-STATEMENT-HEADER
+           PERFORM 2300-OPEN-LEDGER-CURSOR
+           MOVE ZERO TO LEDGER-LINE-COUNT
+           MOVE "N" TO LEDGER-DONE-SWITCH
+           PERFORM 2310-FETCH-LEDGER-ENTRY
+           PERFORM 2320-WRITE-LEDGER-LINE UNTIL END-OF-LEDGER
+           PERFORM 2330-CLOSE-LEDGER-CURSOR
+           PERFORM 2400-WRITE-STATEMENT-FOOTER
+           ADD 1 TO STATEMENTS-WRITTEN
+
+           PERFORM 2010-FETCH-ACCOUNT.
+
+      ******************************************************************
+       2100-LOOKUP-CLIENT.
+      ******************************************************************
+
+           EXEC SQL
+              SELECT c.nom, c.prenom, a.ville, a.num, a.adresse_nom,
+                    a.code_postal, a.pays
+                    INTO :NOM, :PRENOM, :VILLE, :NUM, :ADRESSE_NOM,
+                    :CODE_POSTAL, :PAYS
+                    FROM client c JOIN adresse a
+                    ON c.principal_adresse_id = a.adresse_id
+                    WHERE c.client_id = :ACCOUNT_CLIENT_ID
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              MOVE SPACES TO NOM
+              MOVE SPACES TO PRENOM
+              MOVE SPACES TO VILLE
+              MOVE SPACES TO ADRESSE_NOM
+              MOVE SPACES TO PAYS
+              MOVE ZERO TO NUM
+              MOVE ZERO TO CODE_POSTAL
+           END-IF.
+
+      ******************************************************************
+       2200-WRITE-STATEMENT-HEADER.
+      ******************************************************************
+
+           MOVE SPACES TO STMT-LINE
+           STRING "STATEMENT FOR ACCOUNT " ACCOUNT_NUMBER
+                 DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+
+           MOVE SPACES TO STMT-LINE
+           STRING PRENOM " " NOM
+                 DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+
+           MOVE SPACES TO STMT-LINE
+           STRING NUM " " ADRESSE_NOM ", " CODE_POSTAL " " VILLE
+                 ", " PAYS DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+
+           MOVE SPACES TO STMT-LINE
+           WRITE STMT-LINE.
+
+      ******************************************************************
+       2300-OPEN-LEDGER-CURSOR.
+      ******************************************************************
+
+           EXEC SQL
+              OPEN LEDGER_CURSOR
+           END-EXEC.
+
+      ******************************************************************
+       2310-FETCH-LEDGER-ENTRY.
+      ******************************************************************
+
+           EXEC SQL
+              FETCH LEDGER_CURSOR
+                    INTO :LEDGER_ID, :LEDGER_AMOUNT, :LEDGER_DIRECTION,
+                    :LEDGER_BALANCE, :LEDGER_TIMESTAMP,
+                    :LEDGER_REFERENCE
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+              SET END-OF-LEDGER TO TRUE
+           END-IF.
+
+      ******************************************************************
+       2320-WRITE-LEDGER-LINE.
+      ******************************************************************
+
+           ADD 1 TO LEDGER-LINE-COUNT
+           MOVE LEDGER_AMOUNT TO LEDGER-AMOUNT-ED
+           MOVE LEDGER_BALANCE TO LEDGER-BALANCE-ED
+
+           MOVE SPACES TO STMT-LINE
+           STRING LEDGER_TIMESTAMP " " LEDGER_DIRECTION " "
+                 LEDGER-AMOUNT-ED " " LEDGER-BALANCE-ED " "
+                 LEDGER_REFERENCE DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+
+           PERFORM 2310-FETCH-LEDGER-ENTRY.
+
+      ******************************************************************
+       2330-CLOSE-LEDGER-CURSOR.
+      ******************************************************************
+
+           EXEC SQL
+              CLOSE LEDGER_CURSOR
+           END-EXEC.
+
+      ******************************************************************
+       2400-WRITE-STATEMENT-FOOTER.
+      ******************************************************************
+
+           MOVE ACCOUNT_BALANCE TO ACCOUNT-BALANCE-ED
+
+           MOVE SPACES TO STMT-LINE
+           IF LEDGER-LINE-COUNT EQUAL ZERO
+              STRING "NO ACTIVITY THIS PERIOD"
+                    DELIMITED BY SIZE INTO STMT-LINE
+              WRITE STMT-LINE
+              MOVE SPACES TO STMT-LINE
+           END-IF
+
+           STRING "CLOSING BALANCE: " ACCOUNT-BALANCE-ED
+                 DELIMITED BY SIZE INTO STMT-LINE
+           WRITE STMT-LINE
+
+           MOVE SPACES TO STMT-LINE
+           WRITE STMT-LINE.
+
+      ******************************************************************
+       2030-CLOSE-ACCOUNT-CURSOR.
+      ******************************************************************
+
+           EXEC SQL
+              CLOSE ACCOUNT_CURSOR
+           END-EXEC.
+
+      ******************************************************************
+       9800-CLOSE-OUTPUT.
+      ******************************************************************
+
+           DISPLAY "BSTATEMENT - STATEMENTS WRITTEN: "
+                 STATEMENTS-WRITTEN
+           CLOSE STATEMENT-OUTPUT.
+
+      ******************************************************************
+       9900-CLOSE-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
