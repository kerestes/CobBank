@@ -2,11 +2,46 @@
       * Program name:    PARSEJ                             
       * Original author: ALEXANDRE RODRIGUES KERESTES                           
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 12/06/248 KERESTES      Created for COBOL Json parse         
-      *                                                               
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 12/06/248 KERESTES      Created for COBOL Json parse
+      * 30/06/24  KERESTES      1021/1022/1023-INSERT-* no longer
+      *                         rescan an OCCURS table from 1 to find
+      *                         the first blank slot on every value --
+      *                         each now keeps its own next-free index
+      *                         per JSON-TABLE row, so a near-full row
+      *                         doesn't cost ~100 comparisons per
+      *                         insert. Widened JSON-STRING to match
+      *                         the bigger caller buffer now that
+      *                         1000-JSON-STRING can read a POST body
+      *                         larger than one 2048-byte chunk.
+      * 30/06/24  KERESTES      MAIN-PARA now resets the parse switches
+      *                         and NEXT-FREE-IDX-TABLE on every CALL.
+      *                         BIMPORT calls PARSEJ once per line in
+      *                         the same run unit, and the VALUE
+      *                         clauses on END-FILE-FLAG and friends
+      *                         only take effect on the program's first
+      *                         load -- without an explicit reset the
+      *                         parse loop for line 2 onward found
+      *                         END-FILE-FLAG already 'Y' and exited
+      *                         immediately, leaving every record after
+      *                         the first parsed as a copy of the first.
+      * 30/06/24  KERESTES      The previous fix only reset this
+      *                         program's own WORKING-STORAGE --
+      *                         JSON-TABLE-NAME lives in the caller's
+      *                         JSON-CP-STRING (passed BY REFERENCE) and
+      *                         was still left over from the previous
+      *                         CALL, so 1010-VERIFY-NAME-TABLE kept
+      *                         finding table 1 "already named" and
+      *                         routed record 2 onward into the nested
+      *                         branch instead of overwriting it.
+      *                         1005-RESET-PARSE-STATE now blanks
+      *                         JSON-TABLE-NAME (and the IS-NESTED/
+      *                         ITEM-ID fields that ride along with it)
+      *                         across the whole table on every CALL,
+      *                         not just its own counters/switches.
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PARSEJ.
@@ -39,20 +74,55 @@
            88  IS-STRING            VALUE 1.
            88  IS-INT               VALUE 2.
            88  IS-LONG              VALUE 3.
-       
+
+      *    Next-free-slot index per JSON-TABLE row, one per OCCURS
+      *    table (STRING/INT/LONG), so 1021/1022/1023-INSERT-* can
+      *    place a value in one step instead of rescanning from 1
+      *    looking for the first blank name.
+       01  NEXT-FREE-IDX-TABLE.
+           02 NEXT-FREE-IDX-ROW OCCURS 200 TIMES.
+              03  NEXT-FREE-STRING-IDX  PIC 999 VALUE 1.
+              03  NEXT-FREE-INT-IDX     PIC 999 VALUE 1.
+              03  NEXT-FREE-LONG-IDX    PIC 999 VALUE 1.
+
        LINKAGE SECTION.
 
            COPY JSONCPYBK.
 
-       01  JSON-STRING     PIC X(2048).
+       01  JSON-STRING     PIC X(8192).
 
        PROCEDURE DIVISION USING JSON-CP-STRING, JSON-STRING.
 
        MAIN-PARA.
 
+           PERFORM 1005-RESET-PARSE-STATE.
            PERFORM 1000-PARSE-JSON.
            GOBACK.
 
+       1005-RESET-PARSE-STATE.
+      *    Put every switch/counter this program keeps in
+      *    WORKING-STORAGE back to its initial state. Needed because
+      *    a CALLed subprogram only runs its VALUE clauses once, on
+      *    first load, not on every CALL -- and PARSEJ gets CALLed
+      *    more than once per run unit (BIMPORT, one line at a time).
+           MOVE 'N' TO END-FILE-FLAG
+           MOVE ZERO TO LEVEL-NESTED-FLAG
+           MOVE ZERO TO COUNTER-NESTED-FLAG
+           MOVE 1 TO COUNTER-CPYBK
+           MOVE 0 TO COUNTER-INIT
+           MOVE 0 TO COUNTER-END
+           SET IS-NONE TO TRUE
+           SET IS-NONE-TYPE TO TRUE
+
+           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 200
+              MOVE 1 TO NEXT-FREE-STRING-IDX(COUNTER)
+              MOVE 1 TO NEXT-FREE-INT-IDX(COUNTER)
+              MOVE 1 TO NEXT-FREE-LONG-IDX(COUNTER)
+              MOVE SPACES TO JSON-TABLE-NAME(COUNTER)
+              MOVE 'N' TO IS-NESTED(COUNTER)
+              MOVE ZERO TO ITEM-ID(COUNTER)
+           END-PERFORM.
+
        1000-PARSE-JSON.
            PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL 
                                                   END-FILE-FLAG  = 'Y'
@@ -180,32 +250,31 @@
            .
       
        1021-INSERT-STRING.
-           PERFORM VARYING COUNTER-2 FROM 1 BY 1 UNTIL 
-                 ITEM-STRING-NAME(COUNTER-CPYBK COUNTER-2) EQUAL SPACES
-              CONTINUE
-           END-PERFORM
+           MOVE NEXT-FREE-STRING-IDX(COUNTER-CPYBK) TO COUNTER-2
 
-           MOVE JSON-TEMP-NAME TO 
+           MOVE JSON-TEMP-NAME TO
                               ITEM-STRING-NAME (COUNTER-CPYBK COUNTER-2)
-           MOVE JSON-STRING(COUNTER-INIT:COUNTER-END) TO 
-                            ITEM-STRING-VALUE (COUNTER-CPYBK COUNTER-2).
-             
+           MOVE JSON-STRING(COUNTER-INIT:COUNTER-END) TO
+                            ITEM-STRING-VALUE (COUNTER-CPYBK COUNTER-2)
+
+           ADD 1 TO NEXT-FREE-STRING-IDX(COUNTER-CPYBK).
+
        1022-INSERT-INT.
-           PERFORM VARYING COUNTER-2 FROM 1 BY 1 UNTIL
-             ITEM-INT-NAME(COUNTER-CPYBK COUNTER-2) EQUAL SPACES
-               CONTINUE
-           END-PERFORM
+           MOVE NEXT-FREE-INT-IDX(COUNTER-CPYBK) TO COUNTER-2
+
            MOVE JSON-TEMP-NAME TO
                                   ITEM-INT-NAME(COUNTER-CPYBK COUNTER-2)
            MOVE JSON-STRING(COUNTER-INIT:COUNTER-END) TO
-                                ITEM-INT-VALUE(COUNTER-CPYBK COUNTER-2).
+                                ITEM-INT-VALUE(COUNTER-CPYBK COUNTER-2)
+
+           ADD 1 TO NEXT-FREE-INT-IDX(COUNTER-CPYBK).
 
        1023-INSERT-LONG.
-           PERFORM VARYING COUNTER-2 FROM 1 BY 1 UNTIL
-             ITEM-LONG-NAME(COUNTER-CPYBK COUNTER-2) EQUAL SPACES
-               CONTINUE
-           END-PERFORM
+           MOVE NEXT-FREE-LONG-IDX(COUNTER-CPYBK) TO COUNTER-2
+
            MOVE JSON-TEMP-NAME TO
                                 ITEM-LONG-NAME(COUNTER-CPYBK COUNTER-2)
            MOVE JSON-STRING(COUNTER-INIT:COUNTER-END) TO
-                               ITEM-LONG-VALUE(COUNTER-CPYBK COUNTER-2).
+                               ITEM-LONG-VALUE(COUNTER-CPYBK COUNTER-2)
+
+           ADD 1 TO NEXT-FREE-LONG-IDX(COUNTER-CPYBK).
