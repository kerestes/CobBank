@@ -5,8 +5,42 @@
       * Maintenence Log                                              
       * Date      Author        Maintenance Requirement               
       * --------- ------------  --------------------------------------- 
-      * 11/06/24  KERESTES      Created for COBOL new client insertion         
-      *                                                               
+      * 11/06/24  KERESTES      Created for COBOL new client insertion
+      * 25/06/24  KERESTES      Every POST is now written to
+      *                         client_request_audit (raw JSON, method,
+      *                         outcome, client_id) before the response
+      *                         goes out, and 1030-DB-CONNECT moved to
+      *                         the top of the mainline so a connection
+      *                         is always open to log against, even a
+      *                         validation rejection. 1070-SEND-RESPONSE
+      *                         also now emits a real JSON object with
+      *                         a field-level error tag.
+      * 27/06/24  KERESTES      Added an optional BRANCH_CODE to the
+      *                         request; 1031-ROUTE-BRANCH switches the
+      *                         connection's search_path to that
+      *                         branch's schema once connected.
+      * 28/06/24  KERESTES      Success response now echoes the
+      *                         generated CLIENT_ID/ADRESSE_ID so the
+      *                         caller doesn't have to turn around and
+      *                         call GCLIENT just to see what it got.
+      * 30/06/24  KERESTES      1000-JSON-STRING now checks
+      *                         CONTENT_LENGTH and loop-reads WEBINPUT
+      *                         until the whole body is in, instead of
+      *                         quietly handing PARSEJ whatever fit in
+      *                         one 2048-byte chunk. Oversized bodies
+      *                         now get a clean 413 instead of a
+      *                         silently truncated (and likely
+      *                         unparseable) JSON string.
+      * 30/06/24  KERESTES      1070-SEND-RESPONSE now trims
+      *                         RESPONSE-FIELD/SQL-ERROR before
+      *                         embedding them in the JSON error object,
+      *                         and echoes CLIENT_ID/ADRESSE_ID through
+      *                         zero-suppressed CLIENT-ID-ED/
+      *                         ADRESSE-ID-ED instead of the raw
+      *                         PIC 9(9) host variables -- the
+      *                         zero-padded DISPLAY of those was not
+      *                         valid JSON.
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.                 NCLIENT.
@@ -46,37 +80,64 @@
 
        01  POST-STATUS          PIC 99.
            88 OK                VALUE 00.
-       01  JSON-STRING          PIC X(2048).
+           88 END-OF-POST       VALUE 10.
+       01  JSON-STRING          PIC X(8192).
+       01  CONTENT-LENGTH       PIC 9(7) VALUE ZERO.
+       01  BYTES-READ-SO-FAR    PIC 9(7) VALUE ZERO.
+       01  JSON-STRING-POINTER  PIC 9(7) VALUE 1.
+       77  MAX-POST-BYTES       PIC 9(7) VALUE 8192.
+
+      *****************************************************************
+      *              FIELD FORMAT VALIDATION VARIABLES
+      *****************************************************************
+
+       01  MAIL-LOCAL-PART      PIC X(200).
+       01  MAIL-DOMAIN-PART     PIC X(200).
+       01  MAIL-AT-COUNT        PIC 99.
+       01  MAIL-DOT-COUNT       PIC 99.
+
+       01  TEL-CHAR-COUNT       PIC 99.
+       01  TEL-DIGIT-COUNT      PIC 99.
+
+       01  NID-CHAR-COUNT       PIC 99.
+
+       01  FIELD-VALID-SWITCH   PIC X VALUE "Y".
+           88 FIELDS-VALID      VALUE "Y".
+
+       01  CLTI-RETURN-CODE      PIC X(2).
+           88 CLTI-OK            VALUE "00".
+           88 CLTI-DUPLICATE     VALUE "01".
+           88 CLTI-INVALID-ADDR  VALUE "02".
+           88 CLTI-SQL-ERROR     VALUE "99".
+
+       01  DB-CONNECTED-SWITCH  PIC X VALUE "N".
+           88 DB-IS-CONNECTED   VALUE "Y" FALSE "N".
+
+       01  CLIENT-ID-ED         PIC Z(8)9.
+       01  ADRESSE-ID-ED        PIC Z(8)9.
 
       *----------------------------------------------------------------
       *                        SQL DECLARATION
-      *---------------------------------------------------------------- 
+      *----------------------------------------------------------------
 
        01  SQL-ERROR               PIC X(80) VALUE SPACES.
+       01  RESPONSE-FIELD          PIC X(20) VALUE SPACES.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
        01  PASSWD                  PIC  X(10) VALUE SPACE.
-       
-       01  CLIENT_INFO.
-         02  ADRESSE.
-           03 ADRESSE_ID           PIC 9(9).
-           03 VILLE                PIC X(50).
-           03 NUM                  PIC S9(5).
-           03 ADRESSE_NOM          PIC X(100).
-           03 CODE_POSTAL          PIC S9(7).
-           03 PAYS                 PIC X(50).
-
-         02  CLIENT.
-           03 CLIENT_ID            PIC 9(9).
-           03 NOM                  PIC X(100).
-           03 PRENOM               PIC X(50).
-           03 MAIL                 PIC X(200).
-           03 TELEPHONE            PIC X(20).
-           03 N_IDENTITE           PIC X(20).
-           03 P_ADRESSE_ID         PIC 9(9).
+       01  BRANCH_CODE             PIC  X(6)  VALUE SPACE.
+       01  BRANCH_SCHEMA           PIC  X(30) VALUE SPACE.
+
+           COPY CLIENTCP.
+
+       01  AUDIT-METHOD            PIC X(10).
+       01  AUDIT-JSON              PIC X(8192).
+       01  AUDIT-OUTCOME           PIC X(10).
+       01  AUDIT-CLIENT-ID         PIC 9(9).
+       01  AUDIT-ERROR             PIC X(80).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
@@ -94,13 +155,18 @@
               GOBACK
            END-IF
 
+           PERFORM 1030-DB-CONNECT
            PERFORM 1000-JSON-STRING
            PERFORM 1010-EXTRAIT-JSON
            PERFORM 1020-PREPARE-SQL-VAR
-           PERFORM 1030-DB-CONNECT
-           PERFORM 1040-VERIFY-ADRESSE
-           PERFORM 1050-INSERT-CLIENT
-           PERFORM 1060-CLOSE-DB
+           PERFORM 1031-ROUTE-BRANCH
+           PERFORM 1025-VALIDATE-FIELDS
+
+           IF NOT FIELDS-VALID
+              PERFORM 1070-SEND-RESPONSE
+           END-IF
+
+           PERFORM 1040-INSERT-CLIENT-RECORD
            PERFORM 1070-SEND-RESPONSE
 
            GOBACK.
@@ -108,15 +174,50 @@
       ******************************************************************
        1000-JSON-STRING.
       ******************************************************************
+      *    Reads the whole POST body, not just the first chunk. A
+      *    CONTENT_LENGTH bigger than one POSTCHUNK used to get quietly
+      *    cut off here and handed to PARSEJ half-formed; now we loop
+      *    until we've read it all, or reject it outright if it's
+      *    bigger than MAX-POST-BYTES can hold.
            OPEN INPUT WEBINPUT
-           IF NOT OK 
+           IF NOT OK
               DISPLAY "STATUS: 500 INTERNAL SERVER ERROR"
+              PERFORM 1060-CLOSE-DB
               GOBACK
            END-IF
-              
-           READ WEBINPUT 
-              MOVE POSTCHUNK TO JSON-STRING 
-           CLOSE WEBINPUT.     
+
+           ACCEPT CONTENT-LENGTH FROM ENVIRONMENT "CONTENT_LENGTH"
+           IF CONTENT-LENGTH EQUAL ZERO
+              MOVE LENGTH OF POSTCHUNK TO CONTENT-LENGTH
+           END-IF
+
+           IF CONTENT-LENGTH > MAX-POST-BYTES
+              CLOSE WEBINPUT
+              MOVE "STATUS: 413 PAYLOAD TOO LARGE - REQUEST BODY"
+                    TO SQL-ERROR
+              MOVE "content_length" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF
+
+           MOVE SPACES TO JSON-STRING
+           MOVE 1 TO JSON-STRING-POINTER
+           MOVE ZERO TO BYTES-READ-SO-FAR
+
+           PERFORM 1001-READ-POST-CHUNK
+              UNTIL BYTES-READ-SO-FAR >= CONTENT-LENGTH
+                 OR END-OF-POST
+
+           CLOSE WEBINPUT.
+
+      ******************************************************************
+       1001-READ-POST-CHUNK.
+      ******************************************************************
+           READ WEBINPUT
+           IF OK
+              STRING POSTCHUNK DELIMITED BY SIZE
+                    INTO JSON-STRING WITH POINTER JSON-STRING-POINTER
+              ADD LENGTH OF POSTCHUNK TO BYTES-READ-SO-FAR
+           END-IF.
 
       ******************************************************************
        1010-EXTRAIT-JSON.
@@ -129,29 +230,83 @@
            IF JSON-TABLE-NAME(1) EQUAL "client"
               MOVE ITEM-STRING-VALUE(1 1) TO NOM
               MOVE ITEM-STRING-VALUE(1 2) TO PRENOM
-              MOVE ITEM-STRING-VALUE(1 3) TO MAIL 
-              MOVE ITEM-STRING-VALUE(1 4) TO TELEPHONE 
+              MOVE ITEM-STRING-VALUE(1 3) TO MAIL
+              MOVE ITEM-STRING-VALUE(1 4) TO TELEPHONE
               MOVE ITEM-STRING-VALUE(1 5) TO N_IDENTITE
+              MOVE ITEM-STRING-VALUE(1 6) TO BRANCH_CODE
 
-              MOVE ITEM-STRING-VALUE(2 1) TO VILLE 
-              MOVE ITEM-STRING-VALUE(2 2) TO ADRESSE_NOM 
-              MOVE ITEM-STRING-VALUE(2 3) TO PAYS 
-              MOVE ITEM-INT-VALUE(2 1) TO NUM 
+              MOVE ITEM-STRING-VALUE(2 1) TO VILLE
+              MOVE ITEM-STRING-VALUE(2 2) TO ADRESSE_NOM
+              MOVE ITEM-STRING-VALUE(2 3) TO PAYS
+              MOVE ITEM-INT-VALUE(2 1) TO NUM
               MOVE ITEM-INT-VALUE(2 2) TO CODE_POSTAL
            ELSE
               MOVE ITEM-STRING-VALUE(2 1) TO NOM
               MOVE ITEM-STRING-VALUE(2 2) TO PRENOM
-              MOVE ITEM-STRING-VALUE(2 3) TO MAIL 
-              MOVE ITEM-STRING-VALUE(2 4) TO TELEPHONE 
+              MOVE ITEM-STRING-VALUE(2 3) TO MAIL
+              MOVE ITEM-STRING-VALUE(2 4) TO TELEPHONE
               MOVE ITEM-STRING-VALUE(2 5) TO N_IDENTITE
+              MOVE ITEM-STRING-VALUE(2 6) TO BRANCH_CODE
 
-              MOVE ITEM-STRING-VALUE(1 1) TO VILLE 
-              MOVE ITEM-STRING-VALUE(1 2) TO ADRESSE_NOM 
-              MOVE ITEM-STRING-VALUE(1 3) TO PAYS 
-              MOVE ITEM-INT-VALUE(1 1) TO NUM 
+              MOVE ITEM-STRING-VALUE(1 1) TO VILLE
+              MOVE ITEM-STRING-VALUE(1 2) TO ADRESSE_NOM
+              MOVE ITEM-STRING-VALUE(1 3) TO PAYS
+              MOVE ITEM-INT-VALUE(1 1) TO NUM
               MOVE ITEM-INT-VALUE(1 2) TO CODE_POSTAL
            END-IF.
 
+      ******************************************************************
+       1025-VALIDATE-FIELDS.
+      ******************************************************************
+           SET FIELDS-VALID TO TRUE
+
+           MOVE SPACES TO MAIL-LOCAL-PART MAIL-DOMAIN-PART
+           MOVE ZERO TO MAIL-AT-COUNT MAIL-DOT-COUNT
+
+           INSPECT MAIL TALLYING MAIL-AT-COUNT FOR ALL "@"
+           UNSTRING MAIL DELIMITED BY "@"
+              INTO MAIL-LOCAL-PART MAIL-DOMAIN-PART
+           END-UNSTRING
+           INSPECT MAIL-DOMAIN-PART TALLYING MAIL-DOT-COUNT FOR ALL "."
+
+           IF MAIL-AT-COUNT NOT EQUAL 1
+              OR MAIL-LOCAL-PART EQUAL SPACES
+              OR MAIL-DOT-COUNT EQUAL ZERO
+              MOVE "INVALID MAIL FORMAT" TO SQL-ERROR
+              MOVE "mail" TO RESPONSE-FIELD
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF
+
+           MOVE ZERO TO TEL-CHAR-COUNT TEL-DIGIT-COUNT
+           INSPECT TELEPHONE TALLYING TEL-CHAR-COUNT
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF TEL-CHAR-COUNT > ZERO
+              INSPECT TELEPHONE(1:TEL-CHAR-COUNT) TALLYING
+                    TEL-DIGIT-COUNT
+                    FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                        ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+           END-IF
+
+           IF FIELDS-VALID
+              AND (TEL-CHAR-COUNT NOT EQUAL TEL-DIGIT-COUNT
+              OR TEL-CHAR-COUNT < 8 OR TEL-CHAR-COUNT > 15)
+              MOVE "INVALID TELEPHONE FORMAT" TO SQL-ERROR
+              MOVE "telephone" TO RESPONSE-FIELD
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF
+
+           MOVE ZERO TO NID-CHAR-COUNT
+           INSPECT N_IDENTITE TALLYING NID-CHAR-COUNT
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF FIELDS-VALID
+              AND (NID-CHAR-COUNT < 5 OR NID-CHAR-COUNT > 20)
+              MOVE "INVALID N_IDENTITE FORMAT" TO SQL-ERROR
+              MOVE "n_identite" TO RESPONSE-FIELD
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF.
+
       ******************************************************************
        1030-DB-CONNECT.
       ******************************************************************
@@ -165,92 +320,132 @@
       *     MOVE  "rootroot"             TO   PASSWD.
 
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
-           IF  SQLCODE NOT = ZERO 
-              MOVE "STATUS: 500 INTERNAL SERVER ERROR - CONNECTION" 
-                                                        TO SQL-ERROR 
+           IF  SQLCODE NOT = ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - CONNECTION"
+                                                        TO SQL-ERROR
+              MOVE "connection" TO RESPONSE-FIELD
               PERFORM 1070-SEND-RESPONSE
+           ELSE
+              SET DB-IS-CONNECTED TO TRUE
            END-IF.
 
       ******************************************************************
-       1040-VERIFY-ADRESSE.
+       1031-ROUTE-BRANCH.
       ******************************************************************
-           
-           EXEC SQL 
-              SELECT adresse_id INTO :ADRESSE_ID FROM adresse 
-                    WHERE ville = :VILLE AND adresse_nom = :ADRESSE_NOM
-                    AND num = :NUM AND code_postal = :CODE_POSTAL
-                    AND pays = :PAYS
-           END-EXEC
-
-           IF SQLCODE EQUAL 100
-              PERFORM 1041-INSERT-ADRESSE
-           ELSE IF SQLCODE = +0
-              MOVE ADRESSE_ID TO P_ADRESSE_ID
-           ELSE
-              MOVE "STATUS: 500 INTERNAL SERVER ERROR - SELECT" 
-                                                        TO SQL-ERROR 
-              PERFORM 1070-SEND-RESPONSE
+      *    BRANCH_CODE is optional -- a request that doesn't name one
+      *    stays on the connection's default search_path.
+           IF BRANCH_CODE NOT EQUAL SPACES
+              EXEC SQL
+                 SELECT branch_schema INTO :BRANCH_SCHEMA FROM branch
+                       WHERE branch_code = :BRANCH_CODE
+              END-EXEC
+
+              IF SQLCODE EQUAL ZERO
+                 EXEC SQL
+                    SET search_path TO :BRANCH_SCHEMA
+                 END-EXEC
+              ELSE
+                 MOVE "STATUS: 400 BAD REQUEST - UNKNOWN BRANCH_CODE"
+                                                        TO SQL-ERROR
+                 MOVE "branch_code" TO RESPONSE-FIELD
+                 PERFORM 1070-SEND-RESPONSE
+              END-IF
            END-IF.
-      
+
       ******************************************************************
-       1041-INSERT-ADRESSE.
+       1040-INSERT-CLIENT-RECORD.
       ******************************************************************
-           
-           EXEC SQL
-              INSERT INTO adresse (ville, adresse_nom, num, code_postal, 
-                    pays) VALUES (:VILLE,:ADRESSE_NOM, :NUM,
-                    :CODE_POSTAL, :PAYS)
-           END-EXEC
-           IF SQLCODE EQUAL ZERO
-                 EXEC SQL COMMIT WORK END-EXEC
-                 PERFORM 1040-VERIFY-ADRESSE
-           ELSE 
-              MOVE "STATUS: 500 INTERNAL SERVER ERROR - INSERT ADRESSE" 
-                                                        TO SQL-ERROR 
-              PERFORM 1070-SEND-RESPONSE
-           END-IF.
-           
+      *    Address-dedup, duplicate-client check, client insert and
+      *    LEGAL/MAILING linking all live in CLIENTINS now, so BIMPORT
+      *    can drive the exact same insert path in a loop.
+           CALL "CLIENTINS" USING CLIENT_INFO, CLTI-RETURN-CODE
+
+           EVALUATE TRUE
+              WHEN CLTI-OK
+                 CONTINUE
+              WHEN CLTI-DUPLICATE
+                 MOVE "DUPLICATE CLIENT - N_IDENTITE OR MAIL USED"
+                                                        TO SQL-ERROR
+                 MOVE "n_identite" TO RESPONSE-FIELD
+                 PERFORM 1070-SEND-RESPONSE
+              WHEN CLTI-INVALID-ADDR
+                 MOVE "INVALID PAYS OR CODE_POSTAL FOR ADRESSE"
+                                                        TO SQL-ERROR
+                 MOVE "pays" TO RESPONSE-FIELD
+                 PERFORM 1070-SEND-RESPONSE
+              WHEN OTHER
+                 MOVE "STATUS: 500 SERVER ERROR - INSERT CLIENT"
+                                                        TO SQL-ERROR
+                 MOVE "client" TO RESPONSE-FIELD
+                 PERFORM 1070-SEND-RESPONSE
+           END-EVALUATE.
+
       ******************************************************************
-       1050-INSERT-CLIENT.
+       1060-CLOSE-DB.
       ******************************************************************
-           EXEC SQL 
-              INSERT INTO client (nom, prenom, mail, telephone,
-                    n_identite, principal_adresse_id) VALUES (:NOM,
-                    :PRENOM, :MAIL, :TELEPHONE, :N_IDENTITE, 
-                       :P_ADRESSE_ID)
-           END-EXEC
-
-           IF SQLCODE NOT EQUAL ZERO 
-              IF SQLCODE EQUAL -400 AND SQLSTATE EQUAL"22P05"
-                 MOVE "RECORD ALREADY INSERTED " TO SQL-ERROR
-              ELSE
-                MOVE "STATUS: 500 INTERNAL SERVER ERROR - INSERT CLIENT" 
-                                                        TO SQL-ERROR 
-              PERFORM 1070-SEND-RESPONSE
-           ELSE
-              EXEC SQL COMMIT WORK END-EXEC
+
+           IF DB-IS-CONNECTED
+              EXEC SQL
+                  DISCONNECT ALL
+              END-EXEC
+              SET DB-IS-CONNECTED TO FALSE
            END-IF.
-      
+
       ******************************************************************
-       1060-CLOSE-DB.
+       1065-LOG-REQUEST-AUDIT.
       ******************************************************************
+      *    Every POST gets a row here, win or lose, so "who submitted
+      *    this client record and when" has an answer besides "we
+      *    don't know."
+           IF DB-IS-CONNECTED
+              MOVE REQ_METHOD TO AUDIT-METHOD
+              MOVE JSON-STRING TO AUDIT-JSON
+              MOVE SQL-ERROR TO AUDIT-ERROR
+              MOVE ZERO TO AUDIT-CLIENT-ID
+
+              EVALUATE TRUE
+                 WHEN SQL-ERROR EQUAL SPACES
+                    MOVE "INSERTED" TO AUDIT-OUTCOME
+                    MOVE CLIENT_ID TO AUDIT-CLIENT-ID
+                 WHEN CLTI-DUPLICATE
+                    MOVE "DUPLICATE" TO AUDIT-OUTCOME
+                 WHEN OTHER
+                    MOVE "ERROR" TO AUDIT-OUTCOME
+              END-EVALUATE
+
+              EXEC SQL
+                 INSERT INTO client_request_audit (request_source,
+                       req_method, request_json, outcome, client_id,
+                       error_reason) VALUES ("NCLIENT", :AUDIT-METHOD,
+                       :AUDIT-JSON, :AUDIT-OUTCOME, :AUDIT-CLIENT-ID,
+                       :AUDIT-ERROR)
+              END-EXEC
+
+              EXEC SQL COMMIT WORK END-EXEC
+           END-IF.
 
-           EXEC SQL
-               DISCONNECT ALL
-           END-EXEC.
-      
       ******************************************************************
        1070-SEND-RESPONSE.
       ******************************************************************
-           
+
+           PERFORM 1065-LOG-REQUEST-AUDIT
+
            IF SQL-ERROR NOT EQUAL SPACES
               DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
-              DISPLAY "{error: " SQL-ERROR "}"
-              PERFORM 1060-CLOSE-DB
+              DISPLAY '{"status": "error", "field": "'
+                      FUNCTION TRIM(RESPONSE-FIELD)
+                      '", "reason": "'
+                      FUNCTION TRIM(SQL-ERROR)
+                      '"}'
            ELSE
+              MOVE CLIENT_ID TO CLIENT-ID-ED
+              MOVE ADRESSE_ID TO ADRESSE-ID-ED
               DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
-              DISPLAY '{request: "successfull }'
-           END-IF 
+              DISPLAY '{"status": "success", "client_id": '
+                     CLIENT-ID-ED
+                     ', "adresse_id": ' ADRESSE-ID-ED '}'
+           END-IF
+           PERFORM 1060-CLOSE-DB
            GOBACK.
