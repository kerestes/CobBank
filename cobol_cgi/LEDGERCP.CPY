@@ -0,0 +1,21 @@
+      *****************************************************************
+      * Copybook:        LEDGERCP
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 17/06/24  KERESTES      LEDGER_ENTRY layout, shared by LEDGPOST
+      *                         and every program that reads the ledger
+      *                         (statements, reconciliation).
+      *****************************************************************
+       01  LEDGER_ENTRY.
+         02  LEDGER_ID            PIC 9(9).
+         02  P_ACCOUNT_ID         PIC 9(9).
+         02  LEDGER_AMOUNT        PIC S9(13)V99.
+         02  LEDGER_DIRECTION     PIC X(6).
+           88 LEDGER-IS-DEBIT     VALUE "DEBIT ".
+           88 LEDGER-IS-CREDIT    VALUE "CREDIT".
+         02  LEDGER_BALANCE       PIC S9(13)V99.
+         02  LEDGER_TIMESTAMP     PIC 9(14).
+         02  LEDGER_REFERENCE     PIC X(30).
