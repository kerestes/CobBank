@@ -0,0 +1,153 @@
+      *****************************************************************
+      * Program name:    LEDGPOST
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 17/06/24  KERESTES      Created as the one place that debits or
+      *                         credits an account and writes the
+      *                         matching ledger row, so NMOVEMENT and
+      *                         the batch jobs that post money (interest
+      *                         accrual) can't drift apart.
+      *
+      * Callers must already have an open database connection -- this
+      * subprogram posts against it and commits or rolls back the
+      * account update and the ledger insert as a single unit of work,
+      * it does not manage the connection itself.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  LEDGPOST.
+       AUTHOR.      KERESTES.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  CURRENT-DATE-WS          PIC 9(8).
+       01  CURRENT-TIME-WS          PIC 9(8).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           COPY LEDGERCP.
+
+       01  CURRENT-BALANCE          PIC S9(13)V99.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       01  MVMT-ACCOUNT-ID           PIC 9(9).
+       01  MVMT-AMOUNT               PIC S9(13)V99.
+       01  MVMT-DIRECTION            PIC X(6).
+       01  MVMT-REFERENCE            PIC X(30).
+       01  MVMT-NEW-BALANCE          PIC S9(13)V99.
+       01  MVMT-RETURN-CODE          PIC X(2).
+           88 MVMT-OK                VALUE "00".
+           88 MVMT-INSUFFICIENT-FUNDS VALUE "01".
+           88 MVMT-ACCOUNT-NOT-FOUND VALUE "02".
+           88 MVMT-INVALID-DIRECTION VALUE "03".
+           88 MVMT-SQL-ERROR         VALUE "99".
+
+       PROCEDURE DIVISION USING MVMT-ACCOUNT-ID, MVMT-AMOUNT,
+             MVMT-DIRECTION, MVMT-REFERENCE, MVMT-NEW-BALANCE,
+             MVMT-RETURN-CODE.
+
+       MAIN-PARA.
+
+           PERFORM 1000-LOCK-ACCOUNT
+
+           IF MVMT-OK
+              PERFORM 1010-COMPUTE-BALANCE
+           END-IF
+
+           IF MVMT-OK
+              PERFORM 1020-UPDATE-ACCOUNT
+           END-IF
+
+           IF MVMT-OK
+              PERFORM 1030-INSERT-LEDGER
+           END-IF
+
+           IF MVMT-OK
+              EXEC SQL COMMIT WORK END-EXEC
+           ELSE
+              EXEC SQL ROLLBACK WORK END-EXEC
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+       1000-LOCK-ACCOUNT.
+      ******************************************************************
+           SET MVMT-OK TO TRUE
+           MOVE MVMT-ACCOUNT-ID TO P_ACCOUNT_ID
+
+           EXEC SQL
+              SELECT balance INTO :CURRENT-BALANCE FROM account
+                    WHERE account_id = :P_ACCOUNT_ID AND status = "OPEN"
+                    FOR UPDATE
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+              SET MVMT-ACCOUNT-NOT-FOUND TO TRUE
+           ELSE IF SQLCODE NOT EQUAL ZERO
+              SET MVMT-SQL-ERROR TO TRUE
+           END-IF.
+
+      ******************************************************************
+       1010-COMPUTE-BALANCE.
+      ******************************************************************
+           EVALUATE TRUE
+              WHEN MVMT-DIRECTION EQUAL "CREDIT"
+                 COMPUTE MVMT-NEW-BALANCE =
+                       CURRENT-BALANCE + MVMT-AMOUNT
+              WHEN MVMT-DIRECTION EQUAL "DEBIT "
+                 COMPUTE MVMT-NEW-BALANCE =
+                       CURRENT-BALANCE - MVMT-AMOUNT
+                 IF MVMT-NEW-BALANCE < ZERO
+                    SET MVMT-INSUFFICIENT-FUNDS TO TRUE
+                 END-IF
+              WHEN OTHER
+                 SET MVMT-INVALID-DIRECTION TO TRUE
+           END-EVALUATE.
+
+      ******************************************************************
+       1020-UPDATE-ACCOUNT.
+      ******************************************************************
+           EXEC SQL
+              UPDATE account SET balance = :MVMT-NEW-BALANCE
+                    WHERE account_id = :P_ACCOUNT_ID
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              SET MVMT-SQL-ERROR TO TRUE
+           END-IF.
+
+      ******************************************************************
+       1030-INSERT-LEDGER.
+      ******************************************************************
+           ACCEPT CURRENT-DATE-WS FROM DATE YYYYMMDD
+           ACCEPT CURRENT-TIME-WS FROM TIME
+
+           STRING CURRENT-DATE-WS CURRENT-TIME-WS(1:6)
+                 DELIMITED BY SIZE INTO LEDGER_TIMESTAMP
+
+           MOVE MVMT-AMOUNT TO LEDGER_AMOUNT
+           MOVE MVMT-DIRECTION TO LEDGER_DIRECTION
+           MOVE MVMT-NEW-BALANCE TO LEDGER_BALANCE
+           MOVE MVMT-REFERENCE TO LEDGER_REFERENCE
+
+           EXEC SQL
+              INSERT INTO ledger (account_id, amount, direction,
+                    balance, ledger_timestamp, reference)
+                    VALUES (:P_ACCOUNT_ID, :LEDGER_AMOUNT,
+                    :LEDGER_DIRECTION, :LEDGER_BALANCE,
+                    :LEDGER_TIMESTAMP, :LEDGER_REFERENCE)
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              SET MVMT-SQL-ERROR TO TRUE
+           END-IF.
