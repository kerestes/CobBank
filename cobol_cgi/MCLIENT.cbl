@@ -0,0 +1,635 @@
+      *****************************************************************
+      * Program name:    MCLIENT
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 14/06/24  KERESTES      Created so an existing client's MAIL,
+      *                         TELEPHONE or ADRESSE can be corrected
+      *                         without touching the database by hand.
+      * 25/06/24  KERESTES      1070-SEND-RESPONSE now emits a real
+      *                         JSON object with a field-level error
+      *                         tag instead of hand-concatenated,
+      *                         invalid JSON.
+      * 26/06/24  KERESTES      1040-VERIFY-ADRESSE now cross-checks
+      *                         PAYS/CODE_POSTAL against the new
+      *                         country reference table.
+      * 27/06/24  KERESTES      Added an optional BRANCH_CODE to the
+      *                         request; 1031-ROUTE-BRANCH switches the
+      *                         connection's search_path to that
+      *                         branch's schema once connected.
+      * 30/06/24  KERESTES      1000-JSON-STRING now checks
+      *                         CONTENT_LENGTH and loop-reads WEBINPUT
+      *                         until the whole body is in, instead of
+      *                         quietly handing PARSEJ whatever fit in
+      *                         one 2048-byte chunk. Oversized bodies
+      *                         now get a clean 413 instead of a
+      *                         silently truncated (and likely
+      *                         unparseable) JSON string.
+      * 30/06/24  KERESTES      1036-DEFAULT-MISSING-FIELDS falls back
+      *                         to the BEFORE-* value for any of
+      *                         NOM/PRENOM/MAIL/TELEPHONE/N_IDENTITE
+      *                         the request left blank, the same way
+      *                         the address side already falls back to
+      *                         BEFORE-P-ADRESSE-ID -- a partial-update
+      *                         payload can no longer blank out a field
+      *                         it simply didn't send. Also stopped
+      *                         1041-INSERT-ADRESSE from committing the
+      *                         new address row on its own; it's left
+      *                         uncommitted until the whole update
+      *                         succeeds, with a ROLLBACK WORK on any
+      *                         later failure, matching CLIENTINS.
+      * 30/06/24  KERESTES      1055-LINK-ADDRESSES now checks SQLCODE
+      *                         after each client_adresse INSERT and is
+      *                         the paragraph that commits or rolls
+      *                         back -- 1050-UPDATE-CLIENT no longer
+      *                         commits on its own, so the update and
+      *                         both address links are one unit of work
+      *                         instead of two, and a failed link can
+      *                         no longer leave a committed update
+      *                         behind it.
+      * 30/06/24  KERESTES      1060-CLOSE-DB now only DISCONNECTs when
+      *                         DB-IS-CONNECTED -- a validation failure
+      *                         ahead of 1030-DB-CONNECT was routing
+      *                         through 1070-SEND-RESPONSE into
+      *                         1060-CLOSE-DB with no connection ever
+      *                         opened.
+      * 30/06/24  KERESTES      1035-LOAD-BEFORE-VALUES now filters
+      *                         actif = "Y", matching DCLIENT -- a
+      *                         soft-deleted client could still be
+      *                         loaded and updated through MCLIENT.
+      * 30/06/24  KERESTES      1070-SEND-RESPONSE now closes the
+      *                         connection on every path, not just the
+      *                         error branch, and trims RESPONSE-FIELD/
+      *                         SQL-ERROR before embedding them in the
+      *                         JSON error object.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 MCLIENT.
+       AUTHOR.                     ALEXANDRE KERESTES.
+       DATE-WRITTEN.               2024-06-14.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WEBINPUT ASSIGN TO KEYBOARD
+	         FILE STATUS IS POST-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------
+
+       FILE SECTION.
+
+       FD  WEBINPUT.
+       01  POSTCHUNK PIC X(2048).
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+
+           COPY JSONCPYBK.
+
+      *****************************************************************
+      *                  HTTP VARIABLES
+      *****************************************************************
+
+       01  REQ_METHOD           PIC X(4).
+       77  NEWLINE              PIC X VALUE x"0a".
+
+      *****************************************************************
+      *                    POST BODY VARIABLES
+      *****************************************************************
+
+       01  POST-STATUS          PIC 99.
+           88 OK                VALUE 00.
+           88 END-OF-POST       VALUE 10.
+       01  JSON-STRING          PIC X(8192).
+       01  CONTENT-LENGTH       PIC 9(7) VALUE ZERO.
+       01  BYTES-READ-SO-FAR    PIC 9(7) VALUE ZERO.
+       01  JSON-STRING-POINTER  PIC 9(7) VALUE 1.
+       77  MAX-POST-BYTES       PIC 9(7) VALUE 8192.
+
+      *****************************************************************
+      *              FIELD FORMAT VALIDATION VARIABLES
+      *****************************************************************
+
+       01  MAIL-LOCAL-PART      PIC X(200).
+       01  MAIL-DOMAIN-PART     PIC X(200).
+       01  MAIL-AT-COUNT        PIC 99.
+       01  MAIL-DOT-COUNT       PIC 99.
+
+       01  TEL-CHAR-COUNT       PIC 99.
+       01  TEL-DIGIT-COUNT      PIC 99.
+
+       01  NID-CHAR-COUNT       PIC 99.
+
+       01  FIELD-VALID-SWITCH   PIC X VALUE "Y".
+           88 FIELDS-VALID      VALUE "Y".
+
+      *----------------------------------------------------------------
+      *                        SQL DECLARATION
+      *----------------------------------------------------------------
+
+       01  SQL-ERROR               PIC X(80) VALUE SPACES.
+       01  RESPONSE-FIELD          PIC X(20) VALUE SPACES.
+       01  ADRESSE-CHANGE-SWITCH   PIC X VALUE "N".
+           88 ADRESSE-CHANGED      VALUE "Y".
+       01  DB-CONNECTED-SWITCH     PIC X VALUE "N".
+           88 DB-IS-CONNECTED      VALUE "Y" FALSE "N".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  BRANCH_CODE             PIC  X(6)  VALUE SPACE.
+       01  BRANCH_SCHEMA           PIC  X(30) VALUE SPACE.
+
+           COPY CLIENTCP.
+           COPY CLIAUDCP.
+
+       01  CTRY-POSTAL-MIN         PIC S9(9).
+       01  CTRY-POSTAL-MAX         PIC S9(9).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           ACCEPT
+             REQ_METHOD FROM ENVIRONMENT "REQUEST_METHOD"
+           END-ACCEPT.
+
+           IF REQ_METHOD NOT EQUAL "POST"
+              DISPLAY "STATUS: 405 METHOD NOT ALLOWED"
+              GOBACK
+           END-IF
+
+           PERFORM 1000-JSON-STRING
+           PERFORM 1010-EXTRAIT-JSON
+           PERFORM 1020-PREPARE-SQL-VAR
+           PERFORM 1025-VALIDATE-FIELDS
+
+           IF NOT FIELDS-VALID
+              PERFORM 1070-SEND-RESPONSE
+           END-IF
+
+           PERFORM 1030-DB-CONNECT
+           PERFORM 1031-ROUTE-BRANCH
+           PERFORM 1035-LOAD-BEFORE-VALUES
+           PERFORM 1036-DEFAULT-MISSING-FIELDS
+
+           IF ADRESSE-CHANGED
+              PERFORM 1040-VERIFY-ADRESSE
+           ELSE
+              MOVE BEFORE-P-ADRESSE-ID TO P_ADRESSE_ID
+           END-IF
+
+           PERFORM 1045-WRITE-AUDIT
+           PERFORM 1050-UPDATE-CLIENT
+           PERFORM 1055-LINK-ADDRESSES
+           PERFORM 1060-CLOSE-DB
+           PERFORM 1070-SEND-RESPONSE
+
+           GOBACK.
+
+      ******************************************************************
+       1000-JSON-STRING.
+      ******************************************************************
+      *    Reads the whole POST body, not just the first chunk. A
+      *    CONTENT_LENGTH bigger than one POSTCHUNK used to get quietly
+      *    cut off here and handed to PARSEJ half-formed; now we loop
+      *    until we've read it all, or reject it outright if it's
+      *    bigger than MAX-POST-BYTES can hold.
+           OPEN INPUT WEBINPUT
+           IF NOT OK
+              DISPLAY "STATUS: 500 INTERNAL SERVER ERROR"
+              GOBACK
+           END-IF
+
+           ACCEPT CONTENT-LENGTH FROM ENVIRONMENT "CONTENT_LENGTH"
+           IF CONTENT-LENGTH EQUAL ZERO
+              MOVE LENGTH OF POSTCHUNK TO CONTENT-LENGTH
+           END-IF
+
+           IF CONTENT-LENGTH > MAX-POST-BYTES
+              CLOSE WEBINPUT
+              MOVE "STATUS: 413 PAYLOAD TOO LARGE - REQUEST BODY"
+                    TO SQL-ERROR
+              MOVE "content_length" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF
+
+           MOVE SPACES TO JSON-STRING
+           MOVE 1 TO JSON-STRING-POINTER
+           MOVE ZERO TO BYTES-READ-SO-FAR
+
+           PERFORM 1001-READ-POST-CHUNK
+              UNTIL BYTES-READ-SO-FAR >= CONTENT-LENGTH
+                 OR END-OF-POST
+
+           CLOSE WEBINPUT.
+
+      ******************************************************************
+       1001-READ-POST-CHUNK.
+      ******************************************************************
+           READ WEBINPUT
+           IF OK
+              STRING POSTCHUNK DELIMITED BY SIZE
+                    INTO JSON-STRING WITH POINTER JSON-STRING-POINTER
+              ADD LENGTH OF POSTCHUNK TO BYTES-READ-SO-FAR
+           END-IF.
+
+      ******************************************************************
+       1010-EXTRAIT-JSON.
+      ******************************************************************
+           CALL "PARSEJ" USING BY REFERENCE JSON-CP-STRING JSON-STRING.
+
+      ******************************************************************
+       1020-PREPARE-SQL-VAR.
+      ******************************************************************
+           IF JSON-TABLE-NAME(1) EQUAL "client"
+              MOVE ITEM-INT-VALUE(1 1) TO CLIENT_ID
+              MOVE ITEM-STRING-VALUE(1 1) TO NOM
+              MOVE ITEM-STRING-VALUE(1 2) TO PRENOM
+              MOVE ITEM-STRING-VALUE(1 3) TO MAIL
+              MOVE ITEM-STRING-VALUE(1 4) TO TELEPHONE
+              MOVE ITEM-STRING-VALUE(1 5) TO N_IDENTITE
+              MOVE ITEM-STRING-VALUE(1 6) TO BRANCH_CODE
+
+              MOVE ITEM-STRING-VALUE(2 1) TO VILLE
+              MOVE ITEM-STRING-VALUE(2 2) TO ADRESSE_NOM
+              MOVE ITEM-STRING-VALUE(2 3) TO PAYS
+              MOVE ITEM-INT-VALUE(2 1) TO NUM
+              MOVE ITEM-INT-VALUE(2 2) TO CODE_POSTAL
+           ELSE
+              MOVE ITEM-INT-VALUE(2 1) TO CLIENT_ID
+              MOVE ITEM-STRING-VALUE(2 1) TO NOM
+              MOVE ITEM-STRING-VALUE(2 2) TO PRENOM
+              MOVE ITEM-STRING-VALUE(2 3) TO MAIL
+              MOVE ITEM-STRING-VALUE(2 4) TO TELEPHONE
+              MOVE ITEM-STRING-VALUE(2 5) TO N_IDENTITE
+              MOVE ITEM-STRING-VALUE(2 6) TO BRANCH_CODE
+
+              MOVE ITEM-STRING-VALUE(1 1) TO VILLE
+              MOVE ITEM-STRING-VALUE(1 2) TO ADRESSE_NOM
+              MOVE ITEM-STRING-VALUE(1 3) TO PAYS
+              MOVE ITEM-INT-VALUE(1 1) TO NUM
+              MOVE ITEM-INT-VALUE(1 2) TO CODE_POSTAL
+           END-IF
+
+           IF ADRESSE_NOM NOT EQUAL SPACES
+              SET ADRESSE-CHANGED TO TRUE
+           END-IF.
+
+      ******************************************************************
+       1025-VALIDATE-FIELDS.
+      ******************************************************************
+           SET FIELDS-VALID TO TRUE
+
+           MOVE SPACES TO MAIL-LOCAL-PART MAIL-DOMAIN-PART
+           MOVE ZERO TO MAIL-AT-COUNT MAIL-DOT-COUNT
+
+           INSPECT MAIL TALLYING MAIL-AT-COUNT FOR ALL "@"
+           UNSTRING MAIL DELIMITED BY "@"
+              INTO MAIL-LOCAL-PART MAIL-DOMAIN-PART
+           END-UNSTRING
+           INSPECT MAIL-DOMAIN-PART TALLYING MAIL-DOT-COUNT FOR ALL "."
+
+           IF MAIL-AT-COUNT NOT EQUAL 1
+              OR MAIL-LOCAL-PART EQUAL SPACES
+              OR MAIL-DOT-COUNT EQUAL ZERO
+              MOVE "INVALID MAIL FORMAT" TO SQL-ERROR
+              MOVE "mail" TO RESPONSE-FIELD
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF
+
+           MOVE ZERO TO TEL-CHAR-COUNT TEL-DIGIT-COUNT
+           INSPECT TELEPHONE TALLYING TEL-CHAR-COUNT
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF TEL-CHAR-COUNT > ZERO
+              INSPECT TELEPHONE(1:TEL-CHAR-COUNT) TALLYING
+                    TEL-DIGIT-COUNT
+                    FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                        ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+           END-IF
+
+           IF FIELDS-VALID
+              AND (TEL-CHAR-COUNT NOT EQUAL TEL-DIGIT-COUNT
+              OR TEL-CHAR-COUNT < 8 OR TEL-CHAR-COUNT > 15)
+              MOVE "INVALID TELEPHONE FORMAT" TO SQL-ERROR
+              MOVE "telephone" TO RESPONSE-FIELD
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF
+
+           MOVE ZERO TO NID-CHAR-COUNT
+           INSPECT N_IDENTITE TALLYING NID-CHAR-COUNT
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF FIELDS-VALID
+              AND (NID-CHAR-COUNT < 5 OR NID-CHAR-COUNT > 20)
+              MOVE "INVALID N_IDENTITE FORMAT" TO SQL-ERROR
+              MOVE "n_identite" TO RESPONSE-FIELD
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF.
+
+      ******************************************************************
+       1030-DB-CONNECT.
+      ******************************************************************
+
+           ACCEPT DBNAME FROM ENVIRONMENT "DB_DATABASE"
+           ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+           ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - CONNECTION"
+                                                        TO SQL-ERROR
+              MOVE "connection" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           ELSE
+              SET DB-IS-CONNECTED TO TRUE
+           END-IF.
+
+      ******************************************************************
+       1031-ROUTE-BRANCH.
+      ******************************************************************
+      *    BRANCH_CODE is optional -- a request that doesn't name one
+      *    stays on the connection's default search_path.
+           IF BRANCH_CODE NOT EQUAL SPACES
+              EXEC SQL
+                 SELECT branch_schema INTO :BRANCH_SCHEMA FROM branch
+                       WHERE branch_code = :BRANCH_CODE
+              END-EXEC
+
+              IF SQLCODE EQUAL ZERO
+                 EXEC SQL
+                    SET search_path TO :BRANCH_SCHEMA
+                 END-EXEC
+              ELSE
+                 MOVE "STATUS: 400 BAD REQUEST - UNKNOWN BRANCH_CODE"
+                                                        TO SQL-ERROR
+                 MOVE "branch_code" TO RESPONSE-FIELD
+                 PERFORM 1070-SEND-RESPONSE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+       1035-LOAD-BEFORE-VALUES.
+      ******************************************************************
+           EXEC SQL
+              SELECT nom, prenom, mail, telephone, n_identite,
+                    principal_adresse_id
+                    INTO :BEFORE-NOM, :BEFORE-PRENOM, :BEFORE-MAIL,
+                    :BEFORE-TELEPHONE, :BEFORE-N-IDENTITE,
+                    :BEFORE-P-ADRESSE-ID
+                    FROM client WHERE client_id = :CLIENT_ID
+                    AND actif = "Y"
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              MOVE "STATUS: 404 NOT FOUND - UNKNOWN OR INACTIVE CLIENT"
+                                                        TO SQL-ERROR
+              MOVE "client_id" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF.
+
+      ******************************************************************
+       1036-DEFAULT-MISSING-FIELDS.
+      ******************************************************************
+      *    A partial-update payload only sends the fields it wants
+      *    changed -- whatever PARSEJ left as SPACES falls back to the
+      *    value already on file instead of blanking it out, the same
+      *    way P_ADRESSE_ID falls back to BEFORE-P-ADRESSE-ID above.
+           IF NOM EQUAL SPACES
+              MOVE BEFORE-NOM TO NOM
+           END-IF
+
+           IF PRENOM EQUAL SPACES
+              MOVE BEFORE-PRENOM TO PRENOM
+           END-IF
+
+           IF MAIL EQUAL SPACES
+              MOVE BEFORE-MAIL TO MAIL
+           END-IF
+
+           IF TELEPHONE EQUAL SPACES
+              MOVE BEFORE-TELEPHONE TO TELEPHONE
+           END-IF
+
+           IF N_IDENTITE EQUAL SPACES
+              MOVE BEFORE-N-IDENTITE TO N_IDENTITE
+           END-IF.
+
+      ******************************************************************
+       1045-WRITE-AUDIT.
+      ******************************************************************
+           MOVE "UPDATE" TO AUDIT-ACTION
+
+           EXEC SQL
+              INSERT INTO client_audit (client_id, action,
+                    nom_avant, nom_apres, prenom_avant, prenom_apres,
+                    mail_avant, mail_apres,
+                    telephone_avant, telephone_apres,
+                    n_identite_avant, n_identite_apres,
+                    p_adresse_id_avant, p_adresse_id_apres)
+                    VALUES (:CLIENT_ID, :AUDIT-ACTION,
+                    :BEFORE-NOM, :NOM, :BEFORE-PRENOM, :PRENOM,
+                    :BEFORE-MAIL, :MAIL,
+                    :BEFORE-TELEPHONE, :TELEPHONE,
+                    :BEFORE-N-IDENTITE, :N_IDENTITE,
+                    :BEFORE-P-ADRESSE-ID, :P_ADRESSE_ID)
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              EXEC SQL ROLLBACK WORK END-EXEC
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - AUDIT"
+                                                        TO SQL-ERROR
+              MOVE "client" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF.
+
+      ******************************************************************
+       1039-VALIDATE-COUNTRY.
+      ******************************************************************
+
+           EXEC SQL
+              SELECT postal_min, postal_max
+                    INTO :CTRY-POSTAL-MIN, :CTRY-POSTAL-MAX
+                    FROM country WHERE country_name = :PAYS
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+              MOVE "UNKNOWN COUNTRY - PAYS NOT IN REFERENCE TABLE"
+                                                        TO SQL-ERROR
+              MOVE "pays" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           ELSE IF SQLCODE NOT EQUAL ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - SELECT COUNTRY"
+                                                        TO SQL-ERROR
+              MOVE "pays" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           ELSE IF CODE_POSTAL < CTRY-POSTAL-MIN
+                 OR CODE_POSTAL > CTRY-POSTAL-MAX
+              MOVE "CODE_POSTAL NOT VALID FOR PAYS" TO SQL-ERROR
+              MOVE "pays" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF.
+
+      ******************************************************************
+       1040-VERIFY-ADRESSE.
+      ******************************************************************
+
+           PERFORM 1039-VALIDATE-COUNTRY
+
+           EXEC SQL
+              SELECT adresse_id INTO :ADRESSE_ID FROM adresse
+                    WHERE ville = :VILLE AND adresse_nom = :ADRESSE_NOM
+                    AND num = :NUM AND code_postal = :CODE_POSTAL
+                    AND pays = :PAYS
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+              PERFORM 1041-INSERT-ADRESSE
+           ELSE IF SQLCODE = +0
+              MOVE ADRESSE_ID TO P_ADRESSE_ID
+           ELSE
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - SELECT"
+                                                        TO SQL-ERROR
+              MOVE "adresse" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF.
+
+      ******************************************************************
+       1041-INSERT-ADRESSE.
+      ******************************************************************
+
+      *    Left uncommitted on purpose -- the insert is only visible to
+      *    this session until 1050-UPDATE-CLIENT and 1055-LINK-ADDRESSES
+      *    also succeed and the whole update commits as one unit of
+      *    work (matching CLIENTINS's 1041-INSERT-ADRESSE).
+           EXEC SQL
+              INSERT INTO adresse (ville, adresse_nom, num, code_postal,
+                    pays) VALUES (:VILLE,:ADRESSE_NOM, :NUM,
+                    :CODE_POSTAL, :PAYS)
+           END-EXEC
+           IF SQLCODE EQUAL ZERO
+                 PERFORM 1040-VERIFY-ADRESSE
+           ELSE
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - INSERT ADRESSE"
+                                                        TO SQL-ERROR
+              MOVE "adresse" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF.
+
+      ******************************************************************
+       1050-UPDATE-CLIENT.
+      ******************************************************************
+           EXEC SQL
+              UPDATE client SET nom = :NOM, prenom = :PRENOM,
+                    mail = :MAIL, telephone = :TELEPHONE,
+                    n_identite = :N_IDENTITE,
+                    principal_adresse_id = :P_ADRESSE_ID
+                    WHERE client_id = :CLIENT_ID
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              EXEC SQL ROLLBACK WORK END-EXEC
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - UPDATE CLIENT"
+                                                        TO SQL-ERROR
+              MOVE "client" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           ELSE IF SQLERRD(3) EQUAL ZERO
+              EXEC SQL ROLLBACK WORK END-EXEC
+              MOVE "STATUS: 404 NOT FOUND - UNKNOWN CLIENT_ID"
+                                                        TO SQL-ERROR
+              MOVE "client_id" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF.
+      *    No COMMIT here -- 1055-LINK-ADDRESSES still has work to do
+      *    in the same unit of work, and commits once for both
+      *    paragraphs once everything has succeeded.
+
+      ******************************************************************
+       1055-LINK-ADDRESSES.
+      ******************************************************************
+      *    principal_adresse_id tracks the current mailing address.
+      *    Keep the address on file at onboarding as the LEGAL row so
+      *    N_IDENTITE checks still have it even after the client moves.
+      *    Commits once here for 1041/1045/1050/1055 together -- the
+      *    first single unit of work covering the whole update.
+           IF ADRESSE-CHANGED
+              EXEC SQL
+                 INSERT INTO client_adresse (client_id, adresse_id,
+                       address_type)
+                       VALUES (:CLIENT_ID, :BEFORE-P-ADRESSE-ID,
+                       "LEGAL")
+                       ON CONFLICT (client_id, address_type)
+                       DO NOTHING
+              END-EXEC
+
+              IF SQLCODE NOT EQUAL ZERO
+                 MOVE "STATUS: 500 INTERNAL SERVER ERROR - LINK LEGAL"
+                                                        TO SQL-ERROR
+                 MOVE "adresse" TO RESPONSE-FIELD
+              END-IF
+           END-IF
+
+           IF ADRESSE-CHANGED AND SQL-ERROR EQUAL SPACES
+              EXEC SQL
+                 INSERT INTO client_adresse (client_id, adresse_id,
+                       address_type)
+                       VALUES (:CLIENT_ID, :P_ADRESSE_ID, "MAILING")
+                       ON CONFLICT (client_id, address_type)
+                       DO UPDATE SET adresse_id = :P_ADRESSE_ID
+              END-EXEC
+
+              IF SQLCODE NOT EQUAL ZERO
+                 MOVE "STATUS: 500 INTERNAL SERVER ERROR - LINK MAILING"
+                                                        TO SQL-ERROR
+                 MOVE "adresse" TO RESPONSE-FIELD
+              END-IF
+           END-IF
+
+           IF SQL-ERROR NOT EQUAL SPACES
+              EXEC SQL ROLLBACK WORK END-EXEC
+              PERFORM 1070-SEND-RESPONSE
+           ELSE
+              EXEC SQL COMMIT WORK END-EXEC
+           END-IF.
+
+      ******************************************************************
+       1060-CLOSE-DB.
+      ******************************************************************
+
+           IF DB-IS-CONNECTED
+              EXEC SQL
+                  DISCONNECT ALL
+              END-EXEC
+              SET DB-IS-CONNECTED TO FALSE
+           END-IF.
+
+      ******************************************************************
+       1070-SEND-RESPONSE.
+      ******************************************************************
+
+           IF SQL-ERROR NOT EQUAL SPACES
+              DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
+              DISPLAY '{"status": "error", "field": "'
+                      FUNCTION TRIM(RESPONSE-FIELD)
+                      '", "reason": "'
+                      FUNCTION TRIM(SQL-ERROR)
+                      '"}'
+           ELSE
+              DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
+              DISPLAY '{"status": "success"}'
+           END-IF
+           PERFORM 1060-CLOSE-DB
+           GOBACK.
