@@ -0,0 +1,26 @@
+      *****************************************************************
+      * Copybook:        ACCTCP
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 16/06/24  KERESTES      ACCOUNT_INFO layout, shared by NACCOUNT
+      *                         and every program that posts against an
+      *                         account (NMOVEMENT, the interest batch,
+      *                         statements, reconciliation).
+      *****************************************************************
+       01  ACCOUNT_INFO.
+         02  ACCOUNT_ID           PIC 9(9).
+         02  ACCOUNT_NUMBER       PIC X(20).
+         02  ACCOUNT_CLIENT_ID    PIC 9(9).
+         02  ACCOUNT_TYPE         PIC X(10).
+           88 ACCOUNT-IS-CHECKING VALUE "CHECKING".
+           88 ACCOUNT-IS-SAVINGS  VALUE "SAVINGS".
+         02  ACCOUNT_CURRENCY     PIC X(3).
+         02  ACCOUNT_OPEN_DATE    PIC 9(8).
+         02  ACCOUNT_STATUS       PIC X(10).
+           88 ACCOUNT-IS-OPEN     VALUE "OPEN".
+           88 ACCOUNT-IS-CLOSED   VALUE "CLOSED".
+         02  ACCOUNT_RATE         PIC S9(3)V9(5).
+         02  ACCOUNT_BALANCE      PIC S9(13)V99.
