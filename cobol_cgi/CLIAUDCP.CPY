@@ -0,0 +1,20 @@
+      *****************************************************************
+      * Copybook:        CLIAUDCP
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 15/06/24  KERESTES      Before/after host variables for the
+      *                         client_audit trail, shared by MCLIENT
+      *                         and DCLIENT.
+      *****************************************************************
+       01  CLIENT-BEFORE.
+         02 BEFORE-NOM            PIC X(100).
+         02 BEFORE-PRENOM         PIC X(50).
+         02 BEFORE-MAIL           PIC X(200).
+         02 BEFORE-TELEPHONE      PIC X(20).
+         02 BEFORE-N-IDENTITE     PIC X(20).
+         02 BEFORE-P-ADRESSE-ID   PIC 9(9).
+
+       01  AUDIT-ACTION           PIC X(10).
