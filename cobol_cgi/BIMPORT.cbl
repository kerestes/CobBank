@@ -0,0 +1,341 @@
+      *****************************************************************
+      * Program name:    BIMPORT
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 20/06/24  KERESTES      Created for bulk client onboarding --
+      *                         reads one client/address JSON record
+      *                         per line and drives it through the
+      *                         same CLIENTINS insert path NCLIENT
+      *                         uses for a single web POST.
+      * 30/06/24  KERESTES      Widened IMPORT-LINE/JSON-STRING to
+      *                         match PARSEJ's LINKAGE buffer, now that
+      *                         it's sized for the bigger POST bodies
+      *                         NCLIENT can read.
+      * 30/06/24  KERESTES      2120-INSERT-CLIENT-RECORD and the
+      *                         field-validation-failure branch of
+      *                         2010-PROCESS-LOOP now write to
+      *                         client_request_audit via the new
+      *                         2130-LOG-REQUEST-AUDIT, tagged BIMPORT
+      *                         -- BRECON's nightly reconciliation used
+      *                         to silently exclude every client
+      *                         onboarded through this job.
+      *
+      * Run from cron/JCL against a sequential file of JSON records,
+      * one per line, in the same shape NCLIENT expects in POSTCHUNK.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 BIMPORT.
+       AUTHOR.                     ALEXANDRE KERESTES.
+       DATE-WRITTEN.               2024-06-20.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMPORT-FILE ASSIGN TO IMPORTFL
+                 ORGANIZATION LINE SEQUENTIAL
+                 FILE STATUS IS IMPORT-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------
+
+       FILE SECTION.
+
+       FD  IMPORT-FILE.
+       01  IMPORT-LINE               PIC X(8192).
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+
+           COPY JSONCPYBK.
+
+       01  IMPORT-STATUS             PIC 99.
+           88 IMPORT-OK              VALUE 00.
+           88 IMPORT-EOF             VALUE 10.
+
+       01  IMPORT-DONE-SWITCH        PIC X VALUE "N".
+           88 END-OF-IMPORT          VALUE "Y".
+
+       01  JSON-STRING               PIC X(8192).
+
+       01  LINES-READ                PIC 9(7) VALUE ZERO.
+       01  CLIENTS-INSERTED          PIC 9(7) VALUE ZERO.
+       01  CLIENTS-DUPLICATE         PIC 9(7) VALUE ZERO.
+       01  CLIENTS-ERROR             PIC 9(7) VALUE ZERO.
+
+       01  CLTI-RETURN-CODE          PIC X(2).
+           88 CLTI-OK                VALUE "00".
+           88 CLTI-DUPLICATE         VALUE "01".
+           88 CLTI-INVALID-ADDR      VALUE "02".
+           88 CLTI-SQL-ERROR         VALUE "99".
+
+       01  AUDIT-JSON                PIC X(8192).
+       01  AUDIT-OUTCOME             PIC X(10).
+       01  AUDIT-CLIENT-ID           PIC 9(9).
+       01  AUDIT-ERROR               PIC X(80).
+
+      *****************************************************************
+      *              FIELD FORMAT VALIDATION VARIABLES
+      *****************************************************************
+
+       01  MAIL-LOCAL-PART      PIC X(200).
+       01  MAIL-DOMAIN-PART     PIC X(200).
+       01  MAIL-AT-COUNT        PIC 99.
+       01  MAIL-DOT-COUNT       PIC 99.
+
+       01  TEL-CHAR-COUNT       PIC 99.
+       01  TEL-DIGIT-COUNT      PIC 99.
+
+       01  NID-CHAR-COUNT       PIC 99.
+
+       01  FIELD-VALID-SWITCH   PIC X VALUE "Y".
+           88 FIELDS-VALID      VALUE "Y".
+
+      *----------------------------------------------------------------
+      *                        SQL DECLARATION
+      *----------------------------------------------------------------
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+           COPY CLIENTCP.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DB-CONNECT
+           PERFORM 1010-OPEN-IMPORT
+           PERFORM 2000-READ-RECORD
+           PERFORM 2010-PROCESS-LOOP UNTIL END-OF-IMPORT
+           PERFORM 2020-CLOSE-IMPORT
+           PERFORM 9000-REPORT-SUMMARY
+           PERFORM 9900-CLOSE-DB
+
+           GOBACK.
+
+      ******************************************************************
+       1000-DB-CONNECT.
+      ******************************************************************
+
+           ACCEPT DBNAME FROM ENVIRONMENT "DB_DATABASE"
+           ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+           ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              DISPLAY "BIMPORT - UNABLE TO CONNECT TO DATABASE"
+              GOBACK
+           END-IF.
+
+      ******************************************************************
+       1010-OPEN-IMPORT.
+      ******************************************************************
+
+           OPEN INPUT IMPORT-FILE
+           IF NOT IMPORT-OK
+              DISPLAY "BIMPORT - UNABLE TO OPEN IMPORT FILE"
+              PERFORM 9900-CLOSE-DB
+              GOBACK
+           END-IF.
+
+      ******************************************************************
+       2000-READ-RECORD.
+      ******************************************************************
+
+           READ IMPORT-FILE INTO JSON-STRING
+           IF IMPORT-EOF
+              SET END-OF-IMPORT TO TRUE
+           END-IF.
+
+      ******************************************************************
+       2010-PROCESS-LOOP.
+      ******************************************************************
+
+           ADD 1 TO LINES-READ
+           PERFORM 2100-EXTRAIT-JSON
+           PERFORM 2110-PREPARE-SQL-VAR
+           PERFORM 2115-VALIDATE-FIELDS
+
+           IF FIELDS-VALID
+              PERFORM 2120-INSERT-CLIENT-RECORD
+           ELSE
+              ADD 1 TO CLIENTS-ERROR
+              MOVE "ERROR" TO AUDIT-OUTCOME
+              MOVE ZERO TO AUDIT-CLIENT-ID
+              MOVE "FIELD FORMAT VALIDATION FAILED" TO AUDIT-ERROR
+              PERFORM 2130-LOG-REQUEST-AUDIT
+           END-IF
+
+           PERFORM 2000-READ-RECORD.
+
+      ******************************************************************
+       2100-EXTRAIT-JSON.
+      ******************************************************************
+
+           CALL "PARSEJ" USING BY REFERENCE JSON-CP-STRING JSON-STRING.
+
+      ******************************************************************
+       2110-PREPARE-SQL-VAR.
+      ******************************************************************
+
+           IF JSON-TABLE-NAME(1) EQUAL "client"
+              MOVE ITEM-STRING-VALUE(1 1) TO NOM
+              MOVE ITEM-STRING-VALUE(1 2) TO PRENOM
+              MOVE ITEM-STRING-VALUE(1 3) TO MAIL
+              MOVE ITEM-STRING-VALUE(1 4) TO TELEPHONE
+              MOVE ITEM-STRING-VALUE(1 5) TO N_IDENTITE
+
+              MOVE ITEM-STRING-VALUE(2 1) TO VILLE
+              MOVE ITEM-STRING-VALUE(2 2) TO ADRESSE_NOM
+              MOVE ITEM-STRING-VALUE(2 3) TO PAYS
+              MOVE ITEM-INT-VALUE(2 1) TO NUM
+              MOVE ITEM-INT-VALUE(2 2) TO CODE_POSTAL
+           ELSE
+              MOVE ITEM-STRING-VALUE(2 1) TO NOM
+              MOVE ITEM-STRING-VALUE(2 2) TO PRENOM
+              MOVE ITEM-STRING-VALUE(2 3) TO MAIL
+              MOVE ITEM-STRING-VALUE(2 4) TO TELEPHONE
+              MOVE ITEM-STRING-VALUE(2 5) TO N_IDENTITE
+
+              MOVE ITEM-STRING-VALUE(1 1) TO VILLE
+              MOVE ITEM-STRING-VALUE(1 2) TO ADRESSE_NOM
+              MOVE ITEM-STRING-VALUE(1 3) TO PAYS
+              MOVE ITEM-INT-VALUE(1 1) TO NUM
+              MOVE ITEM-INT-VALUE(1 2) TO CODE_POSTAL
+           END-IF.
+
+      ******************************************************************
+       2115-VALIDATE-FIELDS.
+      ******************************************************************
+      *    Same shape checks as NCLIENT's 1025-VALIDATE-FIELDS -- a
+      *    batch file gets no interactive rejection message, so a bad
+      *    row is just counted as an error and skipped.
+           SET FIELDS-VALID TO TRUE
+
+           MOVE SPACES TO MAIL-LOCAL-PART MAIL-DOMAIN-PART
+           MOVE ZERO TO MAIL-AT-COUNT MAIL-DOT-COUNT
+
+           INSPECT MAIL TALLYING MAIL-AT-COUNT FOR ALL "@"
+           UNSTRING MAIL DELIMITED BY "@"
+              INTO MAIL-LOCAL-PART MAIL-DOMAIN-PART
+           END-UNSTRING
+           INSPECT MAIL-DOMAIN-PART TALLYING MAIL-DOT-COUNT FOR ALL "."
+
+           IF MAIL-AT-COUNT NOT EQUAL 1
+              OR MAIL-LOCAL-PART EQUAL SPACES
+              OR MAIL-DOT-COUNT EQUAL ZERO
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF
+
+           MOVE ZERO TO TEL-CHAR-COUNT TEL-DIGIT-COUNT
+           INSPECT TELEPHONE TALLYING TEL-CHAR-COUNT
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF TEL-CHAR-COUNT > ZERO
+              INSPECT TELEPHONE(1:TEL-CHAR-COUNT) TALLYING
+                    TEL-DIGIT-COUNT
+                    FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                        ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+           END-IF
+
+           IF FIELDS-VALID
+              AND (TEL-CHAR-COUNT NOT EQUAL TEL-DIGIT-COUNT
+              OR TEL-CHAR-COUNT < 8 OR TEL-CHAR-COUNT > 15)
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF
+
+           MOVE ZERO TO NID-CHAR-COUNT
+           INSPECT N_IDENTITE TALLYING NID-CHAR-COUNT
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF FIELDS-VALID
+              AND (NID-CHAR-COUNT < 5 OR NID-CHAR-COUNT > 20)
+              MOVE "N" TO FIELD-VALID-SWITCH
+           END-IF.
+
+      ******************************************************************
+       2120-INSERT-CLIENT-RECORD.
+      ******************************************************************
+
+           CALL "CLIENTINS" USING CLIENT_INFO, CLTI-RETURN-CODE
+
+           MOVE ZERO TO AUDIT-CLIENT-ID
+           MOVE SPACES TO AUDIT-ERROR
+
+           EVALUATE TRUE
+              WHEN CLTI-OK
+                 ADD 1 TO CLIENTS-INSERTED
+                 MOVE "INSERTED" TO AUDIT-OUTCOME
+                 MOVE CLIENT_ID TO AUDIT-CLIENT-ID
+              WHEN CLTI-DUPLICATE
+                 ADD 1 TO CLIENTS-DUPLICATE
+                 MOVE "DUPLICATE" TO AUDIT-OUTCOME
+                 MOVE "DUPLICATE CLIENT - N_IDENTITE OR MAIL"
+                    TO AUDIT-ERROR
+              WHEN CLTI-INVALID-ADDR
+                 ADD 1 TO CLIENTS-ERROR
+                 MOVE "ERROR" TO AUDIT-OUTCOME
+                 MOVE "INVALID ADDRESS - COUNTRY/POSTAL MISMATCH"
+                    TO AUDIT-ERROR
+              WHEN OTHER
+                 ADD 1 TO CLIENTS-ERROR
+                 MOVE "ERROR" TO AUDIT-OUTCOME
+                 MOVE "SQL ERROR - CLIENTINS" TO AUDIT-ERROR
+           END-EVALUATE
+
+           PERFORM 2130-LOG-REQUEST-AUDIT.
+
+      ******************************************************************
+       2130-LOG-REQUEST-AUDIT.
+      ******************************************************************
+      *    Same client_request_audit row NCLIENT writes for a web POST,
+      *    tagged BIMPORT instead -- BRECON's nightly totals only
+      *    reconciled NCLIENT traffic until this line existed.
+           MOVE JSON-STRING TO AUDIT-JSON
+
+           EXEC SQL
+              INSERT INTO client_request_audit (request_source,
+                    req_method, request_json, outcome, client_id,
+                    error_reason) VALUES ("BIMPORT", "BATCH",
+                    :AUDIT-JSON, :AUDIT-OUTCOME, :AUDIT-CLIENT-ID,
+                    :AUDIT-ERROR)
+           END-EXEC
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+      ******************************************************************
+       2020-CLOSE-IMPORT.
+      ******************************************************************
+
+           CLOSE IMPORT-FILE.
+
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+      ******************************************************************
+
+           DISPLAY "BIMPORT - RECORDS READ:        " LINES-READ
+           DISPLAY "BIMPORT - CLIENTS INSERTED:     " CLIENTS-INSERTED
+           DISPLAY "BIMPORT - DUPLICATES REJECTED:  " CLIENTS-DUPLICATE
+           DISPLAY "BIMPORT - ERRORS:               " CLIENTS-ERROR.
+
+      ******************************************************************
+       9900-CLOSE-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
