@@ -0,0 +1,242 @@
+      *****************************************************************
+      * Program name:    CLIENTINS
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 20/06/24  KERESTES      Pulled the address-dedup/client-insert
+      *                         logic out of NCLIENT's 1040/1045/1050/
+      *                         1055 paragraphs so the batch import job
+      *                         (BIMPORT) can drive the same insert
+      *                         path as the web POST, one CLIENT_INFO
+      *                         at a time.
+      * 24/06/24  KERESTES      Address insert was committing on its
+      *                         own before the client insert ran, so a
+      *                         failed client insert left an orphan
+      *                         ADRESSE row nothing pointed at. Address
+      *                         and client inserts (and the LEGAL/
+      *                         MAILING link) now commit together as
+      *                         one unit of work, with a ROLLBACK WORK
+      *                         on any failure -- so a rolled-back
+      *                         address insert is gone, and a
+      *                         resubmitted POST is free to insert it
+      *                         again without 1040-VERIFY-ADRESSE ever
+      *                         seeing the orphan.
+      * 26/06/24  KERESTES      1040-VERIFY-ADRESSE now cross-checks
+      *                         PAYS/CODE_POSTAL against the new
+      *                         country reference table before
+      *                         touching ADRESSE, instead of trusting
+      *                         PAYS as free text.
+      * 30/06/24  KERESTES      1055-LINK-ADDRESSES now checks SQLCODE
+      *                         after each INSERT like every other
+      *                         paragraph here -- a failed link used to
+      *                         fall through silently and still commit
+      *                         as a success.
+      * 30/06/24  KERESTES      1045-VERIFY-CLIENT's duplicate check now
+      *                         ignores soft-deleted clients (AND
+      *                         actif = "Y") -- a retired N_IDENTITE/
+      *                         MAIL was permanently blocking
+      *                         re-registration through NCLIENT or
+      *                         BIMPORT.
+      *
+      * Callers must already have an open database connection -- this
+      * subprogram does not CONNECT or DISCONNECT.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIENTINS.
+       AUTHOR.      KERESTES.
+      *****************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  SQL-ERROR               PIC X(80) VALUE SPACES.
+       01  CLTI-COUNTRY-SWITCH      PIC X VALUE "N".
+           88 CLTI-COUNTRY-INVALID  VALUE "Y".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  CTRY-POSTAL-MIN         PIC S9(9).
+       01  CTRY-POSTAL-MAX         PIC S9(9).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+           COPY CLIENTCP.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  CLTI-RETURN-CODE         PIC X(2).
+           88 CLTI-OK               VALUE "00".
+           88 CLTI-DUPLICATE        VALUE "01".
+           88 CLTI-INVALID-ADDRESS  VALUE "02".
+           88 CLTI-SQL-ERROR        VALUE "99".
+
+       PROCEDURE DIVISION USING CLIENT_INFO, CLTI-RETURN-CODE.
+
+       MAIN-PARA.
+
+           SET CLTI-OK TO TRUE
+           MOVE SPACES TO SQL-ERROR
+
+           PERFORM 1040-VERIFY-ADRESSE
+
+           IF SQL-ERROR EQUAL SPACES
+              PERFORM 1045-VERIFY-CLIENT
+           END-IF
+
+           IF SQL-ERROR EQUAL SPACES
+              PERFORM 1050-INSERT-CLIENT
+           END-IF
+
+           IF SQL-ERROR EQUAL SPACES
+              PERFORM 1055-LINK-ADDRESSES
+           END-IF
+
+           IF SQL-ERROR EQUAL SPACES
+              EXEC SQL COMMIT WORK END-EXEC
+           ELSE
+              EXEC SQL ROLLBACK WORK END-EXEC
+              IF CLTI-COUNTRY-INVALID
+                 SET CLTI-INVALID-ADDRESS TO TRUE
+              ELSE IF CLTI-OK
+                 SET CLTI-SQL-ERROR TO TRUE
+              END-IF
+           END-IF
+
+           GOBACK.
+
+      ******************************************************************
+       1039-VALIDATE-COUNTRY.
+      ******************************************************************
+
+           EXEC SQL
+              SELECT postal_min, postal_max
+                    INTO :CTRY-POSTAL-MIN, :CTRY-POSTAL-MAX
+                    FROM country WHERE country_name = :PAYS
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+              SET CLTI-COUNTRY-INVALID TO TRUE
+              MOVE "UNKNOWN COUNTRY - PAYS NOT IN REFERENCE TABLE"
+                                                        TO SQL-ERROR
+           ELSE IF SQLCODE NOT EQUAL ZERO
+              MOVE "SQL ERROR - SELECT COUNTRY" TO SQL-ERROR
+           ELSE IF CODE_POSTAL < CTRY-POSTAL-MIN
+                 OR CODE_POSTAL > CTRY-POSTAL-MAX
+              SET CLTI-COUNTRY-INVALID TO TRUE
+              MOVE "CODE_POSTAL NOT VALID FOR PAYS" TO SQL-ERROR
+           END-IF.
+
+      ******************************************************************
+       1040-VERIFY-ADRESSE.
+      ******************************************************************
+
+           PERFORM 1039-VALIDATE-COUNTRY
+
+           IF SQL-ERROR EQUAL SPACES
+              EXEC SQL
+                 SELECT adresse_id INTO :ADRESSE_ID FROM adresse
+                       WHERE ville = :VILLE
+                       AND adresse_nom = :ADRESSE_NOM
+                       AND num = :NUM AND code_postal = :CODE_POSTAL
+                       AND pays = :PAYS
+              END-EXEC
+
+              IF SQLCODE EQUAL 100
+                 PERFORM 1041-INSERT-ADRESSE
+              ELSE IF SQLCODE = +0
+                 MOVE ADRESSE_ID TO P_ADRESSE_ID
+              ELSE
+                 MOVE "SQL ERROR - SELECT ADRESSE" TO SQL-ERROR
+              END-IF
+           END-IF.
+
+      ******************************************************************
+       1041-INSERT-ADRESSE.
+      ******************************************************************
+
+           EXEC SQL
+              INSERT INTO adresse (ville, adresse_nom, num, code_postal,
+                    pays) VALUES (:VILLE, :ADRESSE_NOM, :NUM,
+                    :CODE_POSTAL, :PAYS)
+           END-EXEC
+      *    Left uncommitted on purpose -- the insert is only visible to
+      *    this session until 1050-INSERT-CLIENT and 1055-LINK-ADDRESSES
+      *    also succeed and MAIN-PARA commits the whole unit of work.
+           IF SQLCODE EQUAL ZERO
+              PERFORM 1040-VERIFY-ADRESSE
+           ELSE
+              MOVE "SQL ERROR - INSERT ADRESSE" TO SQL-ERROR
+           END-IF.
+
+      ******************************************************************
+       1045-VERIFY-CLIENT.
+      ******************************************************************
+           EXEC SQL
+              SELECT client_id INTO :CLIENT_ID FROM client
+                    WHERE (n_identite = :N_IDENTITE OR mail = :MAIL)
+                    AND actif = "Y"
+           END-EXEC
+
+           IF SQLCODE EQUAL ZERO
+              SET CLTI-DUPLICATE TO TRUE
+              MOVE "DUPLICATE CLIENT - N_IDENTITE OR MAIL ALREADY USED"
+                                                        TO SQL-ERROR
+           ELSE IF SQLCODE NOT EQUAL 100
+              MOVE "SQL ERROR - SELECT CLIENT" TO SQL-ERROR
+           END-IF.
+
+      ******************************************************************
+       1050-INSERT-CLIENT.
+      ******************************************************************
+           EXEC SQL
+              INSERT INTO client (nom, prenom, mail, telephone,
+                    n_identite, principal_adresse_id) VALUES (:NOM,
+                    :PRENOM, :MAIL, :TELEPHONE, :N_IDENTITE,
+                       :P_ADRESSE_ID)
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              IF SQLCODE EQUAL -400 AND SQLSTATE EQUAL "22P05"
+                 SET CLTI-DUPLICATE TO TRUE
+                 MOVE "RECORD ALREADY INSERTED " TO SQL-ERROR
+              ELSE
+                 MOVE "SQL ERROR - INSERT CLIENT" TO SQL-ERROR
+              END-IF
+           ELSE
+              EXEC SQL
+                 SELECT lastval() INTO :CLIENT_ID
+              END-EXEC
+           END-IF.
+
+      ******************************************************************
+       1055-LINK-ADDRESSES.
+      ******************************************************************
+           EXEC SQL
+              INSERT INTO client_adresse (client_id, adresse_id,
+                    address_type) VALUES (:CLIENT_ID, :P_ADRESSE_ID,
+                    "LEGAL")
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZERO
+              MOVE "SQL ERROR - LINK LEGAL ADDRESS" TO SQL-ERROR
+           END-IF
+
+           IF SQL-ERROR EQUAL SPACES
+              EXEC SQL
+                 INSERT INTO client_adresse (client_id, adresse_id,
+                       address_type) VALUES (:CLIENT_ID, :P_ADRESSE_ID,
+                       "MAILING")
+              END-EXEC
+
+              IF SQLCODE NOT EQUAL ZERO
+                 MOVE "SQL ERROR - LINK MAILING ADDRESS" TO SQL-ERROR
+              END-IF
+           END-IF.
