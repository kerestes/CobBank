@@ -0,0 +1,275 @@
+      *****************************************************************
+      * Program name:    BRECON
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 30/06/24  KERESTES      Created as the nightly reconciliation
+      *                         job for client_request_audit -- ties
+      *                         out how many clients were inserted,
+      *                         rejected as duplicates or errored on
+      *                         today, the same way BSTATEMENT ties out
+      *                         a month of ledger activity per account.
+      * 30/06/24  KERESTES      Totals below are by outcome, not
+      *                         request_source -- BIMPORT now logs to
+      *                         client_request_audit the same as
+      *                         NCLIENT (see BIMPORT's 30/06/24 entry),
+      *                         so these totals cover both the web POST
+      *                         path and bulk import, not NCLIENT alone.
+      *
+      * Run nightly from cron/JCL, no CGI input -- DBNAME/USERNAME/
+      * PASSWD come from the environment the same way every other
+      * program in this system picks them up. Output is a print-ready
+      * line-sequential file, one report per run, covering the
+      * calendar day the job runs on.
+      *
+      * client_request_audit tracks outcome at the client level only --
+      * it has no separate flag for "address newly inserted" vs.
+      * "existing address reused", so ADDRESSES INSERTED below is the
+      * same count as CLIENTS INSERTED (every successful insert always
+      * resolves to exactly one adresse row, new or reused). If that
+      * distinction is ever needed on its own, CLIENTINS would need to
+      * hand it back to NCLIENT to log.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 BRECON.
+       AUTHOR.                     ALEXANDRE KERESTES.
+       DATE-WRITTEN.               2024-06-30.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-OUTPUT ASSIGN TO RECONOUT
+                 ORGANIZATION LINE SEQUENTIAL.
+      *****************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------
+
+       FILE SECTION.
+
+       FD  RECON-OUTPUT.
+       01  RECON-LINE                PIC X(132).
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+
+       01  ERRORS-DONE-SWITCH        PIC X VALUE "N".
+           88 END-OF-ERRORS          VALUE "Y".
+
+       01  CURRENT-DATE-WS           PIC 9(8).
+
+      *****************************************************************
+      *                    RECONCILIATION TOTALS
+      *****************************************************************
+
+       01  RECON-CLIENTS-INSERTED    PIC 9(7) VALUE ZERO.
+       01  RECON-ADDRESSES-INSERTED  PIC 9(7) VALUE ZERO.
+       01  RECON-DUPLICATES-REJECTED PIC 9(7) VALUE ZERO.
+       01  RECON-ERRORS-TOTAL        PIC 9(7) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      *                        SQL DECLARATION
+      *----------------------------------------------------------------
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  REPORT-DATE             PIC  X(10) VALUE SPACE.
+
+       01  ERROR-REASON            PIC  X(80) VALUE SPACE.
+       01  ERROR-REASON-COUNT      PIC  9(7) VALUE ZERO.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+          DECLARE ERROR-REASON-CURSOR CURSOR FOR
+             SELECT error_reason, COUNT(*)
+                   FROM client_request_audit
+                   WHERE outcome = "ERROR"
+                   AND requested_at::date = :REPORT-DATE
+                   GROUP BY error_reason
+                   ORDER BY error_reason
+       END-EXEC.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DB-CONNECT
+           PERFORM 1010-SET-REPORT-DATE
+           PERFORM 1020-OPEN-OUTPUT
+           PERFORM 2000-COMPUTE-TOTALS
+           PERFORM 2100-WRITE-SUMMARY
+           PERFORM 3000-OPEN-ERROR-CURSOR
+           PERFORM 3010-FETCH-ERROR-REASON
+           PERFORM 3020-WRITE-ERROR-LINE UNTIL END-OF-ERRORS
+           PERFORM 3030-CLOSE-ERROR-CURSOR
+           PERFORM 9800-CLOSE-OUTPUT
+           PERFORM 9900-CLOSE-DB
+
+           GOBACK.
+
+      ******************************************************************
+       1000-DB-CONNECT.
+      ******************************************************************
+
+           ACCEPT DBNAME FROM ENVIRONMENT "DB_DATABASE"
+           ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+           ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              DISPLAY "BRECON - UNABLE TO CONNECT TO DATABASE"
+              GOBACK
+           END-IF.
+
+      ******************************************************************
+       1010-SET-REPORT-DATE.
+      ******************************************************************
+
+           ACCEPT CURRENT-DATE-WS FROM DATE YYYYMMDD
+
+           STRING CURRENT-DATE-WS(1:4) "-" CURRENT-DATE-WS(5:2) "-"
+                 CURRENT-DATE-WS(7:2)
+                 DELIMITED BY SIZE INTO REPORT-DATE.
+
+      ******************************************************************
+       1020-OPEN-OUTPUT.
+      ******************************************************************
+
+           OPEN OUTPUT RECON-OUTPUT.
+
+      ******************************************************************
+       2000-COMPUTE-TOTALS.
+      ******************************************************************
+
+           EXEC SQL
+              SELECT COUNT(*) INTO :RECON-CLIENTS-INSERTED
+                    FROM client_request_audit
+                    WHERE outcome = "INSERTED"
+                    AND requested_at::date = :REPORT-DATE
+           END-EXEC
+
+           MOVE RECON-CLIENTS-INSERTED TO RECON-ADDRESSES-INSERTED
+
+           EXEC SQL
+              SELECT COUNT(*) INTO :RECON-DUPLICATES-REJECTED
+                    FROM client_request_audit
+                    WHERE outcome = "DUPLICATE"
+                    AND requested_at::date = :REPORT-DATE
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*) INTO :RECON-ERRORS-TOTAL
+                    FROM client_request_audit
+                    WHERE outcome = "ERROR"
+                    AND requested_at::date = :REPORT-DATE
+           END-EXEC.
+
+      ******************************************************************
+       2100-WRITE-SUMMARY.
+      ******************************************************************
+
+           MOVE SPACES TO RECON-LINE
+           STRING "DAILY CLIENT/ADDRESS RECONCILIATION - "
+                 REPORT-DATE DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           STRING "CLIENTS INSERTED:      " RECON-CLIENTS-INSERTED
+                 DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           STRING "ADDRESSES INSERTED:    " RECON-ADDRESSES-INSERTED
+                 DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           STRING "DUPLICATES REJECTED:   " RECON-DUPLICATES-REJECTED
+                 DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           STRING "ERRORS:                " RECON-ERRORS-TOTAL
+                 DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE SPACES TO RECON-LINE
+           WRITE RECON-LINE
+
+           IF RECON-ERRORS-TOTAL GREATER THAN ZERO
+              MOVE SPACES TO RECON-LINE
+              STRING "ERRORS BY REASON:" DELIMITED BY SIZE
+                    INTO RECON-LINE
+              WRITE RECON-LINE
+           END-IF.
+
+      ******************************************************************
+       3000-OPEN-ERROR-CURSOR.
+      ******************************************************************
+
+           EXEC SQL
+              OPEN ERROR-REASON-CURSOR
+           END-EXEC.
+
+      ******************************************************************
+       3010-FETCH-ERROR-REASON.
+      ******************************************************************
+
+           EXEC SQL
+              FETCH ERROR-REASON-CURSOR
+                    INTO :ERROR-REASON, :ERROR-REASON-COUNT
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+              SET END-OF-ERRORS TO TRUE
+           END-IF.
+
+      ******************************************************************
+       3020-WRITE-ERROR-LINE.
+      ******************************************************************
+
+           MOVE SPACES TO RECON-LINE
+           STRING "  " ERROR-REASON-COUNT "  " ERROR-REASON
+                 DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           PERFORM 3010-FETCH-ERROR-REASON.
+
+      ******************************************************************
+       3030-CLOSE-ERROR-CURSOR.
+      ******************************************************************
+
+           EXEC SQL
+              CLOSE ERROR-REASON-CURSOR
+           END-EXEC.
+
+      ******************************************************************
+       9800-CLOSE-OUTPUT.
+      ******************************************************************
+
+           DISPLAY "BRECON - CLIENTS INSERTED: "
+                 RECON-CLIENTS-INSERTED
+           CLOSE RECON-OUTPUT.
+
+      ******************************************************************
+       9900-CLOSE-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
