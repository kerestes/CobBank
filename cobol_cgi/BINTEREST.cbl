@@ -0,0 +1,191 @@
+      *****************************************************************
+      * Program name:    BINTEREST
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 18/06/24  KERESTES      Created as the nightly batch job that
+      *                         accrues interest on every open savings
+      *                         account. Posts through LEDGPOST so the
+      *                         accrual moves the balance and writes
+      *                         the ledger row the same way NMOVEMENT
+      *                         does for a teller-driven movement.
+      * 30/06/24  KERESTES      Declared SAVINGS_CURSOR WITH HOLD --
+      *                         LEDGPOST COMMITs after every posting
+      *                         while this cursor is still open, and an
+      *                         un-held cursor closes on COMMIT, so the
+      *                         run was dying after the first accrual.
+      *
+      * Run overnight from cron/JCL, no CGI input -- DBNAME/USERNAME/
+      * PASSWD come from the environment the same way every other
+      * program in this system picks them up.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 BINTEREST.
+       AUTHOR.                     ALEXANDRE KERESTES.
+       DATE-WRITTEN.               2024-06-18.
+      *****************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+
+       01  ACCOUNTS-DONE-SWITCH      PIC X VALUE "N".
+           88 END-OF-ACCOUNTS        VALUE "Y".
+
+       01  ACCOUNTS-PROCESSED        PIC 9(7) VALUE ZERO.
+       01  ACCOUNTS-ACCRUED          PIC 9(7) VALUE ZERO.
+
+       01  INTEREST-AMOUNT           PIC S9(13)V99.
+
+      *****************************************************************
+      *                LEDGPOST CALL INTERFACE VARIABLES
+      *****************************************************************
+
+       01  MVMT-ACCOUNT-ID           PIC 9(9).
+       01  MVMT-AMOUNT               PIC S9(13)V99.
+       01  MVMT-DIRECTION            PIC X(6).
+       01  MVMT-REFERENCE            PIC X(30).
+       01  MVMT-NEW-BALANCE          PIC S9(13)V99.
+       01  MVMT-RETURN-CODE          PIC X(2).
+           88 MVMT-OK                VALUE "00".
+           88 MVMT-INSUFFICIENT-FUNDS VALUE "01".
+           88 MVMT-ACCOUNT-NOT-FOUND VALUE "02".
+           88 MVMT-INVALID-DIRECTION VALUE "03".
+           88 MVMT-SQL-ERROR         VALUE "99".
+
+      *----------------------------------------------------------------
+      *                        SQL DECLARATION
+      *----------------------------------------------------------------
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+           COPY ACCTCP.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+          DECLARE SAVINGS_CURSOR CURSOR WITH HOLD FOR
+             SELECT account_id, rate, balance FROM account
+                   WHERE account_type = "SAVINGS"
+                   AND status = "OPEN"
+       END-EXEC.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DB-CONNECT
+           PERFORM 2000-OPEN-CURSOR
+           PERFORM 2010-FETCH-ACCOUNT
+           PERFORM 2020-PROCESS-LOOP UNTIL END-OF-ACCOUNTS
+           PERFORM 2030-CLOSE-CURSOR
+           PERFORM 9000-REPORT-SUMMARY
+           PERFORM 9900-CLOSE-DB
+
+           GOBACK.
+
+      ******************************************************************
+       1000-DB-CONNECT.
+      ******************************************************************
+
+           ACCEPT DBNAME FROM ENVIRONMENT "DB_DATABASE"
+           ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+           ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              DISPLAY "BINTEREST - UNABLE TO CONNECT TO DATABASE"
+              GOBACK
+           END-IF.
+
+      ******************************************************************
+       2000-OPEN-CURSOR.
+      ******************************************************************
+
+           EXEC SQL
+              OPEN SAVINGS_CURSOR
+           END-EXEC.
+
+      ******************************************************************
+       2010-FETCH-ACCOUNT.
+      ******************************************************************
+
+           EXEC SQL
+              FETCH SAVINGS_CURSOR
+                    INTO :ACCOUNT_ID, :ACCOUNT_RATE, :ACCOUNT_BALANCE
+           END-EXEC
+
+           IF SQLCODE EQUAL 100
+              SET END-OF-ACCOUNTS TO TRUE
+           END-IF.
+
+      ******************************************************************
+       2020-PROCESS-LOOP.
+      ******************************************************************
+
+           ADD 1 TO ACCOUNTS-PROCESSED
+
+           COMPUTE INTEREST-AMOUNT ROUNDED =
+                 ACCOUNT_BALANCE * ACCOUNT_RATE / 365
+
+           IF INTEREST-AMOUNT GREATER THAN ZERO
+              PERFORM 2025-POST-ACCRUAL
+           END-IF
+
+           PERFORM 2010-FETCH-ACCOUNT.
+
+      ******************************************************************
+       2025-POST-ACCRUAL.
+      ******************************************************************
+
+           MOVE ACCOUNT_ID TO MVMT-ACCOUNT-ID
+           MOVE INTEREST-AMOUNT TO MVMT-AMOUNT
+           MOVE "CREDIT" TO MVMT-DIRECTION
+           MOVE "INTEREST ACCRUAL" TO MVMT-REFERENCE
+
+           CALL "LEDGPOST" USING MVMT-ACCOUNT-ID, MVMT-AMOUNT,
+                 MVMT-DIRECTION, MVMT-REFERENCE, MVMT-NEW-BALANCE,
+                 MVMT-RETURN-CODE
+
+           IF MVMT-OK
+              ADD 1 TO ACCOUNTS-ACCRUED
+           ELSE
+              DISPLAY "BINTEREST - ACCRUAL FAILED FOR ACCOUNT "
+                    ACCOUNT_ID " RETURN CODE " MVMT-RETURN-CODE
+           END-IF.
+
+      ******************************************************************
+       2030-CLOSE-CURSOR.
+      ******************************************************************
+
+           EXEC SQL
+              CLOSE SAVINGS_CURSOR
+           END-EXEC.
+
+      ******************************************************************
+       9000-REPORT-SUMMARY.
+      ******************************************************************
+
+           DISPLAY "BINTEREST - ACCOUNTS EXAMINED: "
+                 ACCOUNTS-PROCESSED
+           DISPLAY "BINTEREST - ACCOUNTS ACCRUED:   "
+                 ACCOUNTS-ACCRUED.
+
+      ******************************************************************
+       9900-CLOSE-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
