@@ -0,0 +1,344 @@
+      *****************************************************************
+      * Program name:    GCLIENT
+      * Original author: KERESTES
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 13/06/24  KERESTES      Created so support staff can look up a
+      *                         client by n_identite, mail or client_id
+      *                         from a GET without going to psql.
+      * 25/06/24  KERESTES      1070-SEND-RESPONSE now emits a real
+      *                         JSON object with a field-level error
+      *                         tag instead of hand-concatenated,
+      *                         invalid JSON.
+      * 27/06/24  KERESTES      Added an optional branch_code query
+      *                         parameter; 1031-ROUTE-BRANCH switches
+      *                         the connection's search_path to that
+      *                         branch's schema once connected.
+      * 30/06/24  KERESTES      Added an optional address_type query
+      *                         parameter ("LEGAL" or "MAILING",
+      *                         defaulting to MAILING). 1040-LOOKUP-
+      *                         CLIENT now joins through client_adresse
+      *                         when it's given, so the LEGAL address
+      *                         kept on file at onboarding is reachable
+      *                         again after the client's mailing
+      *                         address changes -- principal_adresse_id
+      *                         alone only ever pointed at the current
+      *                         one.
+      * 30/06/24  KERESTES      1060-CLOSE-DB now only DISCONNECTs when
+      *                         DB-IS-CONNECTED -- a validation failure
+      *                         ahead of 1030-DB-CONNECT was routing
+      *                         through 1070-SEND-RESPONSE into
+      *                         1060-CLOSE-DB with no connection ever
+      *                         opened.
+      * 30/06/24  KERESTES      1040-LOOKUP-CLIENT's three SELECTs now
+      *                         filter c.actif = "Y" -- a soft-deleted
+      *                         client was still coming back as if
+      *                         active.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 GCLIENT.
+       AUTHOR.                     ALEXANDRE KERESTES.
+       DATE-WRITTEN.               2024-06-13.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------
+      *****************************************************************
+       DATA DIVISION.
+      *----------------------------------------------------------------
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *                  HTTP VARIABLES
+      *****************************************************************
+
+       01  REQ_METHOD           PIC X(4).
+       77  NEWLINE              PIC X VALUE x"0a".
+
+       01  QUERY-STRING         PIC X(512).
+
+       01  QUERY-PAIR.
+           02 QUERY-PAIR-TAB    OCCURS 5 TIMES PIC X(100).
+
+       01  QUERY-NAME           PIC X(50).
+       01  QUERY-VALUE          PIC X(50).
+       01  QUERY-COUNTER        PIC 99.
+
+       01  SEARCH-SWITCH        PIC X VALUE SPACE.
+           88 SEARCH-BY-ID      VALUE "I".
+           88 SEARCH-BY-MAIL    VALUE "M".
+           88 SEARCH-BY-NID     VALUE "N".
+           88 SEARCH-NONE       VALUE SPACE.
+
+       01  DB-CONNECTED-SWITCH  PIC X VALUE "N".
+           88 DB-IS-CONNECTED   VALUE "Y" FALSE "N".
+
+       01  CLIENT-ID-ED         PIC Z(8)9.
+       01  ADRESSE-ID-ED        PIC Z(8)9.
+
+      *----------------------------------------------------------------
+      *                        SQL DECLARATION
+      *----------------------------------------------------------------
+
+       01  SQL-ERROR               PIC X(80) VALUE SPACES.
+       01  RESPONSE-FIELD          PIC X(20) VALUE SPACES.
+       01  ROW-FOUND-SWITCH        PIC X VALUE "N".
+           88 ROW-FOUND            VALUE "Y".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  BRANCH_CODE             PIC  X(6)  VALUE SPACE.
+       01  BRANCH_SCHEMA           PIC  X(30) VALUE SPACE.
+
+           COPY CLIENTCP.
+
+       01  SEARCH-CLIENT-ID        PIC 9(9).
+       01  SEARCH-MAIL             PIC X(200).
+       01  SEARCH-N-IDENTITE       PIC X(20).
+       01  SEARCH-ADDRESS-TYPE     PIC X(7) VALUE "MAILING".
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           ACCEPT
+             REQ_METHOD FROM ENVIRONMENT "REQUEST_METHOD"
+           END-ACCEPT.
+
+           IF REQ_METHOD NOT EQUAL "GET"
+              DISPLAY "STATUS: 405 METHOD NOT ALLOWED"
+              GOBACK
+           END-IF
+
+           PERFORM 1000-PARSE-QUERY-STRING
+
+           IF SEARCH-NONE
+              MOVE "MISSING n_identite, mail OR client_id" TO SQL-ERROR
+              MOVE "search" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           END-IF
+
+           PERFORM 1030-DB-CONNECT
+           PERFORM 1031-ROUTE-BRANCH
+           PERFORM 1040-LOOKUP-CLIENT
+           PERFORM 1060-CLOSE-DB
+           PERFORM 1070-SEND-RESPONSE
+
+           GOBACK.
+
+      ******************************************************************
+       1000-PARSE-QUERY-STRING.
+      ******************************************************************
+           ACCEPT QUERY-STRING FROM ENVIRONMENT "QUERY_STRING"
+           END-ACCEPT
+
+           UNSTRING QUERY-STRING DELIMITED BY "&"
+              INTO QUERY-PAIR-TAB(1) QUERY-PAIR-TAB(2)
+                   QUERY-PAIR-TAB(3) QUERY-PAIR-TAB(4)
+                   QUERY-PAIR-TAB(5)
+           END-UNSTRING
+
+           PERFORM VARYING QUERY-COUNTER FROM 1 BY 1
+                   UNTIL QUERY-COUNTER > 5
+              IF QUERY-PAIR-TAB(QUERY-COUNTER) NOT EQUAL SPACES
+                 PERFORM 1001-EVALUATE-QUERY-PAIR
+              END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       1001-EVALUATE-QUERY-PAIR.
+      ******************************************************************
+           MOVE SPACES TO QUERY-NAME QUERY-VALUE
+           UNSTRING QUERY-PAIR-TAB(QUERY-COUNTER) DELIMITED BY "="
+              INTO QUERY-NAME QUERY-VALUE
+           END-UNSTRING
+
+           EVALUATE QUERY-NAME
+              WHEN "client_id"
+                 MOVE QUERY-VALUE TO SEARCH-CLIENT-ID
+                 SET SEARCH-BY-ID TO TRUE
+              WHEN "mail"
+                 MOVE QUERY-VALUE TO SEARCH-MAIL
+                 SET SEARCH-BY-MAIL TO TRUE
+              WHEN "n_identite"
+                 MOVE QUERY-VALUE TO SEARCH-N-IDENTITE
+                 SET SEARCH-BY-NID TO TRUE
+              WHEN "branch_code"
+                 MOVE QUERY-VALUE TO BRANCH_CODE
+              WHEN "address_type"
+                 IF QUERY-VALUE EQUAL "LEGAL"
+                    MOVE "LEGAL" TO SEARCH-ADDRESS-TYPE
+                 END-IF
+           END-EVALUATE.
+
+      ******************************************************************
+       1030-DB-CONNECT.
+      ******************************************************************
+
+           ACCEPT DBNAME FROM ENVIRONMENT "DB_DATABASE"
+           ACCEPT USERNAME FROM ENVIRONMENT "DB_USER"
+           ACCEPT PASSWD FROM ENVIRONMENT "DB_PASSWORD"
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - CONNECTION"
+                                                        TO SQL-ERROR
+              MOVE "connection" TO RESPONSE-FIELD
+              PERFORM 1070-SEND-RESPONSE
+           ELSE
+              SET DB-IS-CONNECTED TO TRUE
+           END-IF.
+
+      ******************************************************************
+       1031-ROUTE-BRANCH.
+      ******************************************************************
+      *    BRANCH_CODE is optional -- a request that doesn't name one
+      *    stays on the connection's default search_path.
+           IF BRANCH_CODE NOT EQUAL SPACES
+              EXEC SQL
+                 SELECT branch_schema INTO :BRANCH_SCHEMA FROM branch
+                       WHERE branch_code = :BRANCH_CODE
+              END-EXEC
+
+              IF SQLCODE EQUAL ZERO
+                 EXEC SQL
+                    SET search_path TO :BRANCH_SCHEMA
+                 END-EXEC
+              ELSE
+                 MOVE "STATUS: 400 BAD REQUEST - UNKNOWN BRANCH_CODE"
+                                                        TO SQL-ERROR
+                 MOVE "branch_code" TO RESPONSE-FIELD
+                 PERFORM 1070-SEND-RESPONSE
+              END-IF
+           END-IF.
+
+      ******************************************************************
+       1040-LOOKUP-CLIENT.
+      ******************************************************************
+
+      *    address_type defaults to MAILING, which is always the
+      *    address principal_adresse_id already points at -- joining
+      *    through client_adresse instead only matters when the caller
+      *    asks for LEGAL, to reach the address kept on file at
+      *    onboarding after the client's mailing address has moved.
+           EVALUATE TRUE
+              WHEN SEARCH-BY-ID
+                 EXEC SQL
+                    SELECT c.client_id, c.nom, c.prenom, c.mail,
+                           c.telephone, c.n_identite,
+                           c.principal_adresse_id, a.adresse_id,
+                           a.ville, a.num, a.adresse_nom,
+                           a.code_postal, a.pays
+                    INTO :CLIENT_ID, :NOM, :PRENOM, :MAIL, :TELEPHONE,
+                           :N_IDENTITE, :P_ADRESSE_ID, :ADRESSE_ID,
+                           :VILLE, :NUM, :ADRESSE_NOM, :CODE_POSTAL,
+                           :PAYS
+                    FROM client c JOIN client_adresse ca
+                         ON ca.client_id = c.client_id
+                         AND ca.address_type = :SEARCH-ADDRESS-TYPE
+                         JOIN adresse a ON a.adresse_id = ca.adresse_id
+                    WHERE c.client_id = :SEARCH-CLIENT-ID
+                    AND c.actif = "Y"
+                 END-EXEC
+              WHEN SEARCH-BY-MAIL
+                 EXEC SQL
+                    SELECT c.client_id, c.nom, c.prenom, c.mail,
+                           c.telephone, c.n_identite,
+                           c.principal_adresse_id, a.adresse_id,
+                           a.ville, a.num, a.adresse_nom,
+                           a.code_postal, a.pays
+                    INTO :CLIENT_ID, :NOM, :PRENOM, :MAIL, :TELEPHONE,
+                           :N_IDENTITE, :P_ADRESSE_ID, :ADRESSE_ID,
+                           :VILLE, :NUM, :ADRESSE_NOM, :CODE_POSTAL,
+                           :PAYS
+                    FROM client c JOIN client_adresse ca
+                         ON ca.client_id = c.client_id
+                         AND ca.address_type = :SEARCH-ADDRESS-TYPE
+                         JOIN adresse a ON a.adresse_id = ca.adresse_id
+                    WHERE c.mail = :SEARCH-MAIL
+                    AND c.actif = "Y"
+                 END-EXEC
+              WHEN SEARCH-BY-NID
+                 EXEC SQL
+                    SELECT c.client_id, c.nom, c.prenom, c.mail,
+                           c.telephone, c.n_identite,
+                           c.principal_adresse_id, a.adresse_id,
+                           a.ville, a.num, a.adresse_nom,
+                           a.code_postal, a.pays
+                    INTO :CLIENT_ID, :NOM, :PRENOM, :MAIL, :TELEPHONE,
+                           :N_IDENTITE, :P_ADRESSE_ID, :ADRESSE_ID,
+                           :VILLE, :NUM, :ADRESSE_NOM, :CODE_POSTAL,
+                           :PAYS
+                    FROM client c JOIN client_adresse ca
+                         ON ca.client_id = c.client_id
+                         AND ca.address_type = :SEARCH-ADDRESS-TYPE
+                         JOIN adresse a ON a.adresse_id = ca.adresse_id
+                    WHERE c.n_identite = :SEARCH-N-IDENTITE
+                    AND c.actif = "Y"
+                 END-EXEC
+           END-EVALUATE
+
+           IF SQLCODE EQUAL ZERO
+              SET ROW-FOUND TO TRUE
+           ELSE IF SQLCODE EQUAL 100
+              MOVE "NO MATCHING CLIENT" TO SQL-ERROR
+              MOVE "client" TO RESPONSE-FIELD
+           ELSE
+              MOVE "STATUS: 500 INTERNAL SERVER ERROR - SELECT"
+                                                        TO SQL-ERROR
+              MOVE "client" TO RESPONSE-FIELD
+           END-IF.
+
+      ******************************************************************
+       1060-CLOSE-DB.
+      ******************************************************************
+
+           IF DB-IS-CONNECTED
+              EXEC SQL
+                  DISCONNECT ALL
+              END-EXEC
+              SET DB-IS-CONNECTED TO FALSE
+           END-IF.
+
+      ******************************************************************
+       1070-SEND-RESPONSE.
+      ******************************************************************
+
+           IF SQL-ERROR NOT EQUAL SPACES
+              DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
+              DISPLAY '{"status": "error", "field": "'
+                      FUNCTION TRIM(RESPONSE-FIELD)
+                      '", "reason": "'
+                      FUNCTION TRIM(SQL-ERROR)
+                      '"}'
+           ELSE
+              MOVE CLIENT_ID TO CLIENT-ID-ED
+              MOVE ADRESSE_ID TO ADRESSE-ID-ED
+              DISPLAY "Content-Type: application/json" NEWLINE NEWLINE
+              DISPLAY '{"status": "success", "client_id": '
+                     CLIENT-ID-ED
+                     ', "nom": "' NOM
+                     '", "prenom": "' PRENOM
+                     '", "mail": "' MAIL
+                     '", "telephone": "' TELEPHONE
+                     '", "n_identite": "' N_IDENTITE
+                     '", "adresse_id": ' ADRESSE-ID-ED
+                     ', "ville": "' VILLE
+                     '", "adresse_nom": "' ADRESSE_NOM
+                     '", "num": ' NUM
+                     ', "code_postal": ' CODE_POSTAL
+                     ', "pays": "' PAYS '"}'
+           END-IF
+           PERFORM 1060-CLOSE-DB
+           GOBACK.
